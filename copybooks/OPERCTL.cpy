@@ -0,0 +1,12 @@
+      *--------------------------------------------------
+      * OPERCTL.cpy
+      * One control record per authorized operator -- the
+      * ID and password MENU03's sign-on check looks an
+      * entry up against, read from OPERCTL.DAT so an
+      * operator can be added or dropped without a
+      * recompile.
+      *--------------------------------------------------
+       01  OPERATOR-CONTROL-RECORD.
+           05  OC-OPERATOR-ID        PIC X(8).
+           05  FILLER                PIC X.
+           05  OC-PASSWORD           PIC X(8).
