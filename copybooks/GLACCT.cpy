@@ -0,0 +1,11 @@
+      *--------------------------------------------------
+      * GLACCT.cpy
+      * Control record naming the debit/credit general-
+      * ledger accounts that an ADD-series batch run's
+      * grand total should post against, so the account
+      * numbers can change without a recompile.
+      *--------------------------------------------------
+       01  GL-ACCOUNT-CONTROL-RECORD.
+           05  GA-DEBIT-ACCOUNT      PIC 9(6).
+           05  FILLER                PIC X.
+           05  GA-CREDIT-ACCOUNT     PIC 9(6).
