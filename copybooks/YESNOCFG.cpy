@@ -0,0 +1,13 @@
+      *--------------------------------------------------
+      * YESNOCFG.cpy
+      * Run-mode control record for the YESNO-series.
+      * Operations sets CF-UNATTENDED-SWITCH to "Y" for
+      * overnight/batch-window runs with nobody at the
+      * terminal, along with the default answer to apply
+      * instead of waiting on an ACCEPT that would
+      * otherwise hang until someone shows up.
+      *--------------------------------------------------
+       01  YESNO-CONFIG-RECORD.
+           05  CF-UNATTENDED-SWITCH  PIC X.
+           05  FILLER                PIC X.
+           05  CF-DEFAULT-ANSWER     PIC X.
