@@ -0,0 +1,7 @@
+      *--------------------------------------------------
+      * WRDWORD.cpy
+      * One word per line -- the batch record layout for
+      * the word-sort utility's file-driven mode, used as
+      * both the input word list and the sorted output.
+      *--------------------------------------------------
+       01  WORD-FILE-RECORD        PIC X(50).
