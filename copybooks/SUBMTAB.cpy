@@ -0,0 +1,15 @@
+      *--------------------------------------------------
+      * SUBMTAB.cpy
+      * In-memory table built from a submenu's own control
+      * file (MENUCTL2.DAT) when MENU05 enters a submenu off
+      * the main menu. Mirrors MENUTAB.cpy's shape one level
+      * down -- submenu entries are always ordinary worker
+      * programs, not further nested submenus.
+      *--------------------------------------------------
+       01  SUBMENU-OPTION-COUNT      PIC 9(2)  VALUE ZERO.
+       01  SUBMENU-OPTION-TABLE.
+           05  SUBMENU-OPTION        OCCURS 9 TIMES
+                                      INDEXED BY SUBMENU-OPTION-IDX.
+               10  SO-PICK           PIC 9.
+               10  SO-TEXT           PIC X(40).
+               10  SO-PROGRAM        PIC X(8).
