@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANGE04.
+      *------------------------------------------------
+      * Grown from RANGE03. GET-THE-NUMBER's ACCEPT
+      * blocks on the console, one value per run, which
+      * is fine at a terminal but can't run in the
+      * overnight batch window with nobody there to
+      * answer. If RANGETRN.DAT exists it is read as a
+      * batch list of values and each is bounds-checked
+      * unattended, with rejects routed to the shared
+      * exception log added for the RANGE-series. With no
+      * RANGETRN.DAT present the original interactive
+      * ACCEPT/DISPLAY behavior is used, one value per run
+      * exactly like RANGE03.
+      *
+      * Entering C instead of a number at that prompt now
+      * cancels the entry instead of being mis-read as an
+      * out-of-range value, logging the cancellation to the
+      * shared exception log.
+      *
+      * Out-of-range entries are also written to RANGEXC.DAT
+      * with the value and a timestamp, the same detailed
+      * exceptions file RANGE02 keeps, so the batch run leaves
+      * the same record of rejects a console run would.
+      *------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-CONTROL-FILE ASSIGN TO "RANGECTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL RANGE-TRANSACTION-FILE
+               ASSIGN TO "RANGETRN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRAN-FILE-STATUS.
+
+           SELECT OPTIONAL RANGE-EXCEPTION-FILE
+               ASSIGN TO "RANGEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE-CONTROL-FILE.
+       COPY RANGECTL.
+
+       FD  RANGE-TRANSACTION-FILE.
+       COPY RANGETRN.
+
+       FD  RANGE-EXCEPTION-FILE.
+       COPY RANGEXC.
+
+       WORKING-STORAGE SECTION.
+
+       01  THE-NUMBER        PIC 999.
+       01  LOW-BOUND         PIC 999.
+       01  HIGH-BOUND        PIC 999.
+       01  BOUNDS-MODE       PIC X.
+           88  BOUNDS-ARE-INCLUSIVE      VALUE "I".
+       01  TRAN-FILE-STATUS  PIC XX.
+       01  BATCH-MODE-SWITCH PIC X        VALUE "N".
+           88  RUNNING-IN-BATCH-MODE      VALUE "Y".
+       01  TRAN-END-SWITCH   PIC X        VALUE "N".
+           88  NO-MORE-TRANSACTIONS       VALUE "Y".
+       01  EXC-JOB-NAME      PIC X(8)     VALUE "RANGE04".
+       01  EXC-TEXT          PIC X(40).
+       01  RAW-THE-NUMBER    PIC X(3).
+       01  CANCEL-SWITCH     PIC X        VALUE "N".
+           88  ENTRY-WAS-CANCELLED        VALUE "Y".
+       01  INVALID-ENTRY-SWITCH PIC X     VALUE "N".
+           88  ENTRY-WAS-INVALID          VALUE "Y".
+       01  EXC-FILE-STATUS   PIC XX.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM GET-THE-BOUNDS.
+           PERFORM DETERMINE-THE-MODE.
+
+           IF RUNNING-IN-BATCH-MODE
+               PERFORM PROCESS-THE-BATCH
+           ELSE
+               PERFORM GET-THE-NUMBER
+               IF ENTRY-WAS-CANCELLED
+                   PERFORM CANCEL-THE-ENTRY
+               ELSE IF ENTRY-WAS-INVALID
+                   PERFORM REJECT-THE-INVALID-ENTRY
+               ELSE
+                   PERFORM CHECK-THE-NUMBER
+               END-IF
+           END-IF.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       GET-THE-BOUNDS.
+           OPEN INPUT RANGE-CONTROL-FILE.
+           READ RANGE-CONTROL-FILE.
+           MOVE RC-LOW-BOUND TO LOW-BOUND.
+           MOVE RC-HIGH-BOUND TO HIGH-BOUND.
+           MOVE RC-BOUNDS-MODE TO BOUNDS-MODE.
+           CLOSE RANGE-CONTROL-FILE.
+
+       DETERMINE-THE-MODE.
+           OPEN INPUT RANGE-TRANSACTION-FILE.
+           IF TRAN-FILE-STATUS = "00"
+               MOVE "Y" TO BATCH-MODE-SWITCH
+           ELSE
+               MOVE "N" TO BATCH-MODE-SWITCH
+           END-IF.
+
+       PROCESS-THE-BATCH.
+           PERFORM READ-THE-NEXT-TRANSACTION.
+           PERFORM UNTIL NO-MORE-TRANSACTIONS
+               MOVE RT-VALUE-ENTERED TO THE-NUMBER
+               PERFORM CHECK-THE-NUMBER
+               PERFORM READ-THE-NEXT-TRANSACTION
+           END-PERFORM.
+           CLOSE RANGE-TRANSACTION-FILE.
+
+       READ-THE-NEXT-TRANSACTION.
+           READ RANGE-TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO TRAN-END-SWITCH
+           END-READ.
+
+       GET-THE-NUMBER.
+           CLOSE RANGE-TRANSACTION-FILE.
+           IF BOUNDS-ARE-INCLUSIVE
+               DISPLAY "Enter a number between " LOW-BOUND
+               DISPLAY "and " HIGH-BOUND ", inclusive, or C to cancel."
+           ELSE
+               DISPLAY "Enter a number greater than " LOW-BOUND
+               DISPLAY "and less than " HIGH-BOUND ", or C to cancel."
+           END-IF
+           ACCEPT RAW-THE-NUMBER.
+           IF RAW-THE-NUMBER (1:1) = "C" OR "c"
+               MOVE "Y" TO CANCEL-SWITCH
+           ELSE IF RAW-THE-NUMBER = SPACES
+           OR FUNCTION TRIM(RAW-THE-NUMBER) IS NOT NUMERIC
+               MOVE "Y" TO INVALID-ENTRY-SWITCH
+           ELSE
+               MOVE RAW-THE-NUMBER TO THE-NUMBER
+           END-IF.
+
+       CANCEL-THE-ENTRY.
+           DISPLAY "Entry cancelled by operator."
+           MOVE "Entry cancelled by operator" TO EXC-TEXT.
+           CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT.
+
+       REJECT-THE-INVALID-ENTRY.
+           DISPLAY "The entry was not numeric and was rejected."
+           MOVE "Non-numeric entry rejected" TO EXC-TEXT.
+           CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT.
+
+       CHECK-THE-NUMBER.
+           IF BOUNDS-ARE-INCLUSIVE
+               IF  THE-NUMBER >= LOW-BOUND
+               AND THE-NUMBER <= HIGH-BOUND
+                   DISPLAY "The number is in range."
+               ELSE
+                   PERFORM REJECT-THE-NUMBER
+               END-IF
+           ELSE
+               IF  THE-NUMBER > LOW-BOUND
+               AND THE-NUMBER < HIGH-BOUND
+                   DISPLAY "The number is in range."
+               ELSE
+                   PERFORM REJECT-THE-NUMBER
+               END-IF
+           END-IF.
+
+       REJECT-THE-NUMBER.
+           DISPLAY "The number is out of range."
+           PERFORM LOG-THE-EXCEPTION.
+           MOVE "Out-of-range entry: " TO EXC-TEXT.
+           MOVE THE-NUMBER TO EXC-TEXT (21:3).
+           CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT.
+
+       LOG-THE-EXCEPTION.
+           PERFORM OPEN-THE-EXCEPTION-FILE-FOR-APPEND.
+           MOVE SPACES TO RANGE-EXCEPTION-RECORD.
+           MOVE THE-NUMBER TO RX-VALUE-ENTERED.
+           ACCEPT RX-RUN-DATE FROM DATE.
+           ACCEPT RX-RUN-TIME FROM TIME.
+           WRITE RANGE-EXCEPTION-RECORD.
+           CLOSE RANGE-EXCEPTION-FILE.
+
+       OPEN-THE-EXCEPTION-FILE-FOR-APPEND.
+           OPEN EXTEND RANGE-EXCEPTION-FILE.
+           IF EXC-FILE-STATUS NOT = "00"
+               OPEN OUTPUT RANGE-EXCEPTION-FILE
+               CLOSE RANGE-EXCEPTION-FILE
+               OPEN EXTEND RANGE-EXCEPTION-FILE
+           END-IF.
