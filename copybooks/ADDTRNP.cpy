@@ -0,0 +1,14 @@
+      *--------------------------------------------------
+      * ADDTRNP.cpy
+      * Packed-decimal transaction record for the ADD-
+      * series batch adder, grown from ADDTRAN.cpy's
+      * DISPLAY-format FIRST-NUMBER/SECOND-NUMBER pair.
+      * COMP-3 cuts the file size and arithmetic cost of a
+      * high-volume nightly run. The file holding this
+      * record is RECORD SEQUENTIAL, not LINE SEQUENTIAL --
+      * packed decimal's binary bytes aren't safe stored as
+      * text lines.
+      *--------------------------------------------------
+       01  ADD-TRANSACTION-PACKED.
+           05  FIRST-NUMBER          PIC S9(7)V99 COMP-3.
+           05  SECOND-NUMBER         PIC S9(7)V99 COMP-3.
