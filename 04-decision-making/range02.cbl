@@ -4,19 +4,38 @@
       * Asks user for a number between 10 and 100
       * exclusive and prints a message if the entry
       * is in range and another message otherwise.
+      * Rejected entries are also written to a daily
+      * exceptions file with the value and a timestamp.
       *------------------------------------------------
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL RANGE-EXCEPTION-FILE
+               ASSIGN TO "RANGEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE-EXCEPTION-FILE.
+       COPY RANGEXC.
+
        WORKING-STORAGE SECTION.
 
        01  THE-NUMBER        PIC 999.
-    
+       01  EXC-FILE-STATUS   PIC XX.
+       01  VALID-ENTRY-SWITCH PIC X        VALUE "N".
+           88  ENTRY-IS-VALID              VALUE "Y".
+       01  EXC-JOB-NAME      PIC X(8)      VALUE "RANGE02".
+       01  EXC-TEXT          PIC X(40).
+
        PROCEDURE DIVISION.
        PROGRAM-BEGIN.
 
-           PERFORM GET-THE-NUMBER.
-
-           PERFORM CHECK-THE-NUMBER.
+           PERFORM UNTIL ENTRY-IS-VALID
+               PERFORM GET-THE-NUMBER
+               PERFORM CHECK-THE-NUMBER
+           END-PERFORM.
 
        PROGRAM-DONE.
            STOP RUN.
@@ -24,14 +43,36 @@
       * Level 2 routines
        GET-THE-NUMBER.
            DISPLAY "Enter a number greater than 10".
-           DISPLAY "and less than 100. (011-099)". 
-           ACCEPT THE-NUMBER. 
+           DISPLAY "and less than 100. (011-099)".
+           ACCEPT THE-NUMBER.
 
        CHECK-THE-NUMBER.
            IF  THE-NUMBER > 10
            AND THE-NUMBER < 100
                DISPLAY "The number is in range."
+               MOVE "Y" TO VALID-ENTRY-SWITCH
            ELSE
                DISPLAY "The number is out of range."
+               PERFORM LOG-THE-EXCEPTION
+           END-IF.
+
+       LOG-THE-EXCEPTION.
+           PERFORM OPEN-THE-EXCEPTION-FILE-FOR-APPEND.
+           MOVE SPACES TO RANGE-EXCEPTION-RECORD.
+           MOVE THE-NUMBER TO RX-VALUE-ENTERED.
+           ACCEPT RX-RUN-DATE FROM DATE.
+           ACCEPT RX-RUN-TIME FROM TIME.
+           WRITE RANGE-EXCEPTION-RECORD.
+           CLOSE RANGE-EXCEPTION-FILE.
+
+           MOVE "Out-of-range entry: " TO EXC-TEXT.
+           MOVE THE-NUMBER TO EXC-TEXT (21:3).
+           CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT.
+
+       OPEN-THE-EXCEPTION-FILE-FOR-APPEND.
+           OPEN EXTEND RANGE-EXCEPTION-FILE.
+           IF EXC-FILE-STATUS NOT = "00"
+               OPEN OUTPUT RANGE-EXCEPTION-FILE
+               CLOSE RANGE-EXCEPTION-FILE
+               OPEN EXTEND RANGE-EXCEPTION-FILE
            END-IF.
-           
