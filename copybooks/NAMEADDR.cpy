@@ -0,0 +1,14 @@
+      *--------------------------------------------------
+      * NAMEADDR.cpy
+      * Name/address master record, grown from HELLO02's
+      * THE-NAME. NM-NAME is the record key for the
+      * indexed master file (GnuCOBOL's ORGANIZATION IS
+      * INDEXED is this platform's equivalent of a VSAM
+      * KSDS on the mainframe).
+      *--------------------------------------------------
+       01  NAME-MASTER-RECORD.
+           05  NM-NAME               PIC X(10).
+           05  NM-ADDRESS            PIC X(30).
+           05  NM-CITY               PIC X(15).
+           05  NM-STATE              PIC X(02).
+           05  NM-ZIP                PIC X(09).
