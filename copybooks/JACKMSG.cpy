@@ -0,0 +1,8 @@
+      *--------------------------------------------------
+      * JACKMSG.cpy
+      * One line of report text per record -- the external
+      * message-text record for the JACK-series report, so
+      * operations can update the report's line content
+      * without a recompile.
+      *--------------------------------------------------
+       01  JACK-MESSAGE-RECORD        PIC X(50).
