@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHPRM.
+      *--------------------------------------------------
+      * Shared control-card reader for the batch-mode
+      * utilities. BATCHPRM.DAT is optional -- with no
+      * control card present each caller gets the same
+      * defaults it used before this existed.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL BATCH-PARAMETER-FILE
+               ASSIGN TO "BATCHPRM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCH-PARAMETER-FILE.
+       COPY BATCHPRM.
+
+       WORKING-STORAGE SECTION.
+
+       01  PARM-FILE-STATUS      PIC XX.
+
+       LINKAGE SECTION.
+
+       01  LS-OPERATOR-ID        PIC X(8).
+       01  LS-VERBOSE-SWITCH     PIC X.
+
+       PROCEDURE DIVISION USING LS-OPERATOR-ID LS-VERBOSE-SWITCH.
+
+       PROGRAM-BEGIN.
+
+           MOVE "BATCH001" TO LS-OPERATOR-ID.
+           MOVE "N" TO LS-VERBOSE-SWITCH.
+
+           OPEN INPUT BATCH-PARAMETER-FILE.
+           IF PARM-FILE-STATUS = "00"
+               READ BATCH-PARAMETER-FILE
+                   NOT AT END
+                       MOVE BP-OPERATOR-ID    TO LS-OPERATOR-ID
+                       MOVE BP-VERBOSE-SWITCH TO LS-VERBOSE-SWITCH
+               END-READ
+               CLOSE BATCH-PARAMETER-FILE
+           END-IF.
+
+       PROGRAM-DONE.
+           GOBACK.
