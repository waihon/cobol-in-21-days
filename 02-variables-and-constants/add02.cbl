@@ -9,9 +9,12 @@
        01  FIRST-NUMBER      PICTURE IS 99.
        01  SECOND-NUMBER     PICTURE IS 99.
        01  THE-RESULT        PICTURE IS 999.
+       01  SIZE-ERROR-SWITCH PICTURE IS X  VALUE "N".
+           88  RESULT-TOO-BIG              VALUE "Y".
+       01  EXPECTED-TOTAL    PICTURE IS 999.
 
        PROCEDURE DIVISION.
-       
+
        PROGRAM-BEGIN.
 
            DISPLAY "Enter the first number.".
@@ -20,9 +23,25 @@
            DISPLAY "Enter the second number.".
            ACCEPT SECOND-NUMBER.
 
-           COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER.
-
-           DISPLAY "The result is " THE-RESULT.
+           DISPLAY "Enter the expected total, for reconciliation.".
+           ACCEPT EXPECTED-TOTAL.
+
+           COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER
+               ON SIZE ERROR
+                   MOVE "Y" TO SIZE-ERROR-SWITCH
+           END-COMPUTE.
+
+           IF RESULT-TOO-BIG
+               DISPLAY "The result does not fit and was rejected."
+           ELSE
+               DISPLAY "The result is " THE-RESULT
+               IF THE-RESULT = EXPECTED-TOTAL
+                   DISPLAY "Reconciled: matches the expected total."
+               ELSE
+                   DISPLAY "MISMATCH: expected " EXPECTED-TOTAL
+                           " but computed " THE-RESULT
+               END-IF
+           END-IF.
 
        PROGRAM-DONE.
            STOP RUN.
