@@ -0,0 +1,10 @@
+      *--------------------------------------------------
+      * ADDCTL.cpy
+      * Trailer record written at the end of an ADD-series
+      * batch run so operations has a control total to
+      * balance the run against.
+      *--------------------------------------------------
+       01  ADD-CONTROL-TRAILER.
+           05  CT-RECORD-COUNT       PIC 9(7).
+           05  CT-GRAND-TOTAL        PIC S9(7)V99
+                                      SIGN IS TRAILING SEPARATE.
