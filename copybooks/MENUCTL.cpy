@@ -0,0 +1,22 @@
+      *--------------------------------------------------
+      * MENUCTL.cpy
+      * One control record per menu option: the pick
+      * digit, the text to display for it, and the worker
+      * program to launch -- read from MENUCTL.DAT so
+      * operations can add a job without a recompile.
+      *
+      * MC-ENTRY-TYPE marks an option as a submenu ("S")
+      * instead of an ordinary worker program -- MC-PROGRAM
+      * is unused for those. A trailing field, so existing
+      * MENUCTL.DAT rows written before it existed still
+      * read in as spaces (an ordinary job), unchanged for
+      * MENU02/MENU03/MENU04.
+      *--------------------------------------------------
+       01  MENU-CONTROL-RECORD.
+           05  MC-PICK               PIC 9.
+           05  FILLER                PIC X.
+           05  MC-TEXT               PIC X(40).
+           05  FILLER                PIC X.
+           05  MC-PROGRAM            PIC X(8).
+           05  FILLER                PIC X.
+           05  MC-ENTRY-TYPE         PIC X.
