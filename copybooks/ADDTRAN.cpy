@@ -0,0 +1,10 @@
+      *--------------------------------------------------
+      * ADDTRAN.cpy
+      * Transaction record for the ADD-series batch adder.
+      * One FIRST-NUMBER/SECOND-NUMBER pair per record.
+      *--------------------------------------------------
+       01  ADD-TRANSACTION.
+           05  FIRST-NUMBER          PIC S9(7)V99
+                                      SIGN IS TRAILING SEPARATE.
+           05  SECOND-NUMBER         PIC S9(7)V99
+                                      SIGN IS TRAILING SEPARATE.
