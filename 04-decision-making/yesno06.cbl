@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YESNO06.
+      *--------------------------------------------------
+      * Grown from YESNO05. GET-THE-ANSWER's ACCEPT blocks
+      * indefinitely waiting on operator input, which is
+      * fine sitting at a terminal but hangs an overnight
+      * batch window with nobody there to answer. The run
+      * mode and a default answer are read from
+      * YESNOCFG.DAT; when the unattended switch is on,
+      * the default answer is applied immediately instead
+      * of waiting at the prompt. An invalid entry now
+      * loops back to GET-THE-ANSWER and re-asks instead
+      * of ending the run on a single mistyped character.
+      * The y/n-to-Y/N fold and validity check are done by
+      * the shared YESNOCNF confirmation routine instead of
+      * being edited in-line here, which also accepts the
+      * full words YES and NO.
+      *
+      * Entering C at the prompt cancels the run instead of
+      * being rejected as an invalid yes/no entry, logging
+      * the cancellation to the shared exception log. Only
+      * the interactive prompt can be cancelled -- an
+      * unattended run has no operator at the console to
+      * press it, so its default answer is unaffected.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YESNO-CONFIG-FILE ASSIGN TO "YESNOCFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YESNO-CONFIG-FILE.
+       COPY YESNOCFG.
+
+       WORKING-STORAGE SECTION.
+
+       01  YES-OR-NO         PIC X(3).
+       01  UNATTENDED-SWITCH PIC X.
+           88  RUN-IS-UNATTENDED         VALUE "Y".
+       01  DEFAULT-ANSWER    PIC X.
+       01  FOLDED-ANSWER     PIC X.
+       01  VALID-ENTRY-SWITCH PIC X       VALUE "N".
+           88  ENTRY-IS-VALID             VALUE "Y".
+       01  EXC-JOB-NAME       PIC X(8)    VALUE "YESNO06".
+       01  EXC-TEXT           PIC X(40).
+       01  CANCEL-SWITCH      PIC X       VALUE "N".
+           88  ENTRY-WAS-CANCELLED        VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM GET-THE-CONFIG.
+
+           PERFORM UNTIL ENTRY-IS-VALID OR ENTRY-WAS-CANCELLED
+               PERFORM GET-THE-ANSWER
+               IF ENTRY-WAS-CANCELLED
+                   PERFORM CANCEL-THE-ENTRY
+               ELSE
+                   PERFORM CONFIRM-THE-ANSWER
+               END-IF
+           END-PERFORM.
+
+           IF NOT ENTRY-WAS-CANCELLED
+               PERFORM DISPLAY-YES-OR-NO
+           END-IF.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+       GET-THE-CONFIG.
+           OPEN INPUT YESNO-CONFIG-FILE.
+           READ YESNO-CONFIG-FILE.
+           MOVE CF-UNATTENDED-SWITCH TO UNATTENDED-SWITCH.
+           MOVE CF-DEFAULT-ANSWER TO DEFAULT-ANSWER.
+           CLOSE YESNO-CONFIG-FILE.
+
+       GET-THE-ANSWER.
+
+           IF RUN-IS-UNATTENDED
+               DISPLAY "Unattended run -- using default answer."
+               MOVE DEFAULT-ANSWER TO YES-OR-NO
+           ELSE
+               DISPLAY "Is the answer Yes or No? (Y/N, or C to cancel)"
+               ACCEPT YES-OR-NO
+               IF YES-OR-NO (1:1) = "C" OR "c"
+                   MOVE "Y" TO CANCEL-SWITCH
+               END-IF
+           END-IF.
+
+       CANCEL-THE-ENTRY.
+           DISPLAY "Entry cancelled by operator."
+           MOVE "Entry cancelled by operator" TO EXC-TEXT.
+           CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT.
+
+       CONFIRM-THE-ANSWER.
+
+           CALL "YESNOCNF" USING YES-OR-NO
+                                  FOLDED-ANSWER
+                                  VALID-ENTRY-SWITCH.
+
+           IF ENTRY-IS-VALID
+               MOVE FOLDED-ANSWER TO YES-OR-NO
+           ELSE
+               DISPLAY "Your entry was invalid."
+               MOVE "Invalid yes/no entry" TO EXC-TEXT
+               CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT
+           END-IF.
+
+       DISPLAY-YES-OR-NO.
+
+           IF YES-OR-NO = "Y"
+              DISPLAY "You answered Yes."
+           ELSE
+              DISPLAY "You answered No."
+           END-IF.
