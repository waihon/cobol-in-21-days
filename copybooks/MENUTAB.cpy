@@ -0,0 +1,14 @@
+      *--------------------------------------------------
+      * MENUTAB.cpy
+      * In-memory table built from MENUCTL.DAT at startup.
+      * MO-ENTRY-TYPE carries MC-ENTRY-TYPE's submenu marker
+      * ("S") into the table; blank means an ordinary job.
+      *--------------------------------------------------
+       01  MENU-OPTION-COUNT         PIC 9(2)  VALUE ZERO.
+       01  MENU-OPTION-TABLE.
+           05  MENU-OPTION           OCCURS 9 TIMES
+                                      INDEXED BY MENU-OPTION-IDX.
+               10  MO-PICK           PIC 9.
+               10  MO-TEXT           PIC X(40).
+               10  MO-PROGRAM        PIC X(8).
+               10  MO-ENTRY-TYPE     PIC X.
