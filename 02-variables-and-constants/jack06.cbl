@@ -0,0 +1,113 @@
+      * Grown from JACK01/JACK03/JACK05. Those DISPLAY THE-NUMBER
+      * and THE-MESSAGE straight to the console with no heading
+      * or page control. The same numbered lines are now written
+      * to a print file with a run-date heading and page-break
+      * logic, so they can go out as an operational report
+      * instead of scrolling off an operator's screen.
+      *
+      * The line text itself used to be hardcoded in MOVE
+      * statements ("MOVE 'Jack be nimble,' TO THE-MESSAGE"),
+      * so changing a word meant a recompile. The lines are now
+      * read from JACKMSG.DAT instead, one report line per
+      * record, so operations can edit report wording without
+      * asking for a rebuild.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JACK06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JACK-MESSAGE-FILE ASSIGN TO "JACKMSG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT JACK-REPORT-FILE ASSIGN TO "JACKRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JACK-MESSAGE-FILE.
+       COPY JACKMSG.
+
+       FD  JACK-REPORT-FILE.
+       01  JACK-REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  THE-MESSAGE              PIC X(50).
+       01  THE-NUMBER               PIC 9(02)  VALUE ZERO.
+       01  A-SPACE                  PIC X(01).
+       01  RUN-DATE                 PIC 9(6).
+       01  PAGE-NUMBER              PIC 9(4)   VALUE ZERO.
+       01  LINES-ON-PAGE            PIC 9(2)   VALUE ZERO.
+       01  LINES-PER-PAGE           PIC 9(2)   VALUE 3.
+       01  MSG-END-SWITCH           PIC X      VALUE "N".
+           88  NO-MORE-MESSAGES                VALUE "Y".
+
+       01  REPORT-HEADING-1.
+           05  FILLER                PIC X(20) VALUE "JACK06 LINE RPT".
+           COPY RUNDATE REPLACING RD-RUN-DATE BY RH-RUN-DATE.
+           05  FILLER                PIC X(10) VALUE "  PAGE:   ".
+           05  RH-PAGE-NUMBER        PIC ZZZ9.
+
+       01  REPORT-DETAIL-LINE.
+           05  RD-NUMBER             PIC 9(02).
+           05  FILLER                PIC X(01).
+           05  RD-MESSAGE            PIC X(50).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           CALL "RUNHDR" USING "JACK06  ".
+           PERFORM OPEN-THE-REPORT.
+
+      * Initialize the space variable
+           MOVE " " TO A-SPACE.
+
+           PERFORM READ-THE-NEXT-MESSAGE.
+           PERFORM UNTIL NO-MORE-MESSAGES
+               ADD 1 TO THE-NUMBER
+               MOVE JACK-MESSAGE-RECORD TO THE-MESSAGE
+               PERFORM WRITE-THE-DETAIL-LINE
+               PERFORM READ-THE-NEXT-MESSAGE
+           END-PERFORM.
+
+           CLOSE JACK-MESSAGE-FILE JACK-REPORT-FILE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       OPEN-THE-REPORT.
+           OPEN INPUT JACK-MESSAGE-FILE.
+           OPEN OUTPUT JACK-REPORT-FILE.
+           ACCEPT RUN-DATE FROM DATE.
+           PERFORM WRITE-THE-REPORT-HEADING.
+
+       READ-THE-NEXT-MESSAGE.
+           READ JACK-MESSAGE-FILE
+               AT END
+                   MOVE "Y" TO MSG-END-SWITCH
+           END-READ.
+
+       WRITE-THE-REPORT-HEADING.
+           IF LINES-ON-PAGE NOT = ZERO
+               MOVE SPACES TO JACK-REPORT-LINE
+               WRITE JACK-REPORT-LINE
+           END-IF.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE ZERO TO LINES-ON-PAGE.
+           MOVE RUN-DATE TO RH-RUN-DATE.
+           MOVE PAGE-NUMBER TO RH-PAGE-NUMBER.
+           MOVE REPORT-HEADING-1 TO JACK-REPORT-LINE.
+           WRITE JACK-REPORT-LINE.
+
+       WRITE-THE-DETAIL-LINE.
+           IF LINES-ON-PAGE >= LINES-PER-PAGE
+               PERFORM WRITE-THE-REPORT-HEADING
+           END-IF.
+           MOVE SPACES TO REPORT-DETAIL-LINE.
+           MOVE THE-NUMBER  TO RD-NUMBER.
+           MOVE THE-MESSAGE TO RD-MESSAGE.
+           MOVE REPORT-DETAIL-LINE TO JACK-REPORT-LINE.
+           WRITE JACK-REPORT-LINE.
+           ADD 1 TO LINES-ON-PAGE.
