@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCLOG.
+      *--------------------------------------------------
+      * Shared exception logger. Invalid input across the
+      * utility suite used to just print one line to that
+      * program's own console and stop -- a bad MENU-PICK,
+      * an out-of-range RANGE-series value, an invalid
+      * YESNO-series answer. Any program can CALL this
+      * instead of (or in addition to) its own console
+      * message, so operations gets a single daily
+      * EXCLOG.DAT list of data problems across every
+      * program in the suite.
+      *
+      * LS-JOB-NAME       - the calling program's job name,
+      *                     up to 8 characters.
+      * LS-EXCEPTION-TEXT - the exception description, up
+      *                     to 40 characters.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EXCEPTION-LOG-FILE
+               ASSIGN TO "EXCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG-FILE.
+       COPY EXCLOG.
+
+       WORKING-STORAGE SECTION.
+
+       01  LOG-FILE-STATUS    PIC XX.
+
+       LINKAGE SECTION.
+
+       01  LS-JOB-NAME        PIC X(8).
+       01  LS-EXCEPTION-TEXT  PIC X(40).
+
+       PROCEDURE DIVISION USING LS-JOB-NAME LS-EXCEPTION-TEXT.
+
+       PROGRAM-BEGIN.
+
+           PERFORM OPEN-THE-LOG-FOR-APPEND.
+           MOVE SPACES TO EXCEPTION-LOG-RECORD.
+           MOVE LS-JOB-NAME TO EL-JOB-NAME.
+           ACCEPT EL-RUN-DATE FROM DATE.
+           ACCEPT EL-RUN-TIME FROM TIME.
+           MOVE LS-EXCEPTION-TEXT TO EL-EXCEPTION-TEXT.
+           WRITE EXCEPTION-LOG-RECORD.
+           CLOSE EXCEPTION-LOG-FILE.
+
+       PROGRAM-DONE.
+           GOBACK.
+
+      * Level 2 routines
+       OPEN-THE-LOG-FOR-APPEND.
+           OPEN EXTEND EXCEPTION-LOG-FILE.
+           IF LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+               CLOSE EXCEPTION-LOG-FILE
+               OPEN EXTEND EXCEPTION-LOG-FILE
+           END-IF.
