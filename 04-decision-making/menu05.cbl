@@ -0,0 +1,426 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU05.
+      *------------------------------------------------
+      * Grown from MENU03. A menu that only ever launches
+      * worker programs runs out of room once there are
+      * more jobs than fit comfortably on one screen --
+      * MENUCTL.cpy now carries a trailing MC-ENTRY-TYPE
+      * flag ("S") marking an option as a submenu instead
+      * of an ordinary job. Picking an "S" entry opens a
+      * second, one-level-deep menu driven by its own
+      * control file, MENUCTL2.DAT, built the same way
+      * MENUCTL.DAT is; "0. Back" from the submenu returns
+      * to the parent menu loop rather than exiting MENU05.
+      * Submenu entries are always ordinary jobs -- there is
+      * no nesting a submenu inside a submenu.
+      *
+      * The shared MENUCTL.DAT is left untouched by this
+      * change, so MENU02/MENU03/MENU04 keep behaving
+      * exactly as before; MENU05 ships with its own copy
+      * of the main menu plus one "S" entry added for the
+      * new submenu, pointing at MENUCTL2.DAT.
+      *
+      * A batch run (MENUPICK.DAT) has no console
+      * to prompt at, so a batch pick that resolves to an
+      * "S" entry is logged to the exception log and
+      * skipped rather than attempting an interactive
+      * submenu prompt that would hang an unattended run.
+      *------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL MENU-LOG-FILE ASSIGN TO "MENULOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT MENU-CONTROL-FILE ASSIGN TO "MENUCTL5.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL MENU-PICK-FILE ASSIGN TO "MENUPICK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PICK-FILE-STATUS.
+
+           SELECT OPERATOR-CONTROL-FILE ASSIGN TO "OPERCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL SUBMENU-CONTROL-FILE
+               ASSIGN TO "MENUCTL2.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SUB-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MENU-LOG-FILE.
+       COPY MENULOG.
+
+       FD  MENU-CONTROL-FILE.
+       COPY MENUCTL.
+
+       FD  MENU-PICK-FILE.
+       COPY MENUPICK.
+
+       FD  OPERATOR-CONTROL-FILE.
+       COPY OPERCTL.
+
+       FD  SUBMENU-CONTROL-FILE.
+       COPY MENUCTL REPLACING MENU-CONTROL-RECORD
+                            BY SUBMENU-CONTROL-RECORD
+                            MC-PICK BY SC-PICK
+                            MC-TEXT BY SC-TEXT
+                            MC-PROGRAM BY SC-PROGRAM
+                            MC-ENTRY-TYPE BY SC-ENTRY-TYPE.
+
+       WORKING-STORAGE SECTION.
+       COPY MENUTAB.
+       COPY SUBMTAB.
+
+       01  MENU-PICK         PIC 9.
+       01  EXIT-SWITCH       PIC X         VALUE "N".
+           88  TIME-TO-EXIT                VALUE "Y".
+       01  OPERATOR-ID       PIC X(8)      VALUE "OPER001".
+       01  VERBOSE-SWITCH    PIC X         VALUE "N".
+           88  RUN-IS-VERBOSE              VALUE "Y".
+       01  LOG-FILE-STATUS   PIC XX.
+       01  CTL-END-SWITCH    PIC X         VALUE "N".
+           88  NO-MORE-CTL-RECORDS        VALUE "Y".
+       01  PICK-FOUND-SWITCH PIC X         VALUE "N".
+           88  PICK-WAS-FOUND             VALUE "Y".
+       01  RAW-MENU-PICK     PIC X.
+       01  EXC-JOB-NAME      PIC X(8)      VALUE "MENU05".
+       01  EXC-TEXT          PIC X(40).
+       01  LOWERED-PROGRAM   PIC X(8).
+       01  PICK-FILE-STATUS  PIC XX.
+       01  BATCH-MODE-SWITCH PIC X         VALUE "N".
+           88  RUNNING-IN-BATCH-MODE      VALUE "Y".
+       01  PICK-END-SWITCH   PIC X         VALUE "N".
+           88  NO-MORE-PICKS              VALUE "Y".
+
+       01  OPERATOR-COUNT        PIC 9(3)   VALUE ZERO.
+       01  OPERATOR-TABLE.
+           05  OPERATOR-ENTRY OCCURS 1 TO 100 TIMES
+                               DEPENDING ON OPERATOR-COUNT
+                               INDEXED BY OP-IDX.
+               10  OP-OPERATOR-ID     PIC X(8).
+               10  OP-PASSWORD        PIC X(8).
+       01  OPER-END-SWITCH        PIC X      VALUE "N".
+           88  NO-MORE-OPERATORS            VALUE "Y".
+       01  ENTERED-OPERATOR-ID    PIC X(8).
+       01  ENTERED-PASSWORD       PIC X(8).
+       01  SIGNON-ATTEMPT-COUNT   PIC 9       VALUE ZERO.
+       01  SIGNON-SWITCH          PIC X       VALUE "N".
+           88  OPERATOR-IS-SIGNED-ON          VALUE "Y".
+
+       01  SUB-FILE-STATUS        PIC XX.
+       01  SUB-CTL-END-SWITCH     PIC X       VALUE "N".
+           88  NO-MORE-SUB-CTL-RECORDS        VALUE "Y".
+       01  SUBMENU-PICK           PIC 9.
+       01  RAW-SUBMENU-PICK       PIC X.
+       01  SUBMENU-EXIT-SWITCH    PIC X       VALUE "N".
+           88  SUBMENU-TIME-TO-EXIT           VALUE "Y".
+       01  SUBMENU-PICK-FOUND-SWITCH PIC X    VALUE "N".
+           88  SUBMENU-PICK-WAS-FOUND         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           CALL "RUNHDR" USING "MENU05  ".
+           CALL "BATCHPRM" USING OPERATOR-ID VERBOSE-SWITCH.
+           PERFORM LOAD-THE-MENU-TABLE.
+           PERFORM LOAD-THE-OPERATOR-TABLE.
+           PERFORM OPEN-THE-LOG-FOR-APPEND.
+           PERFORM DETERMINE-THE-MODE.
+
+           IF RUNNING-IN-BATCH-MODE
+               PERFORM RUN-THE-BATCH-PICKS
+           ELSE
+               PERFORM SIGN-ON-THE-OPERATOR
+               IF OPERATOR-IS-SIGNED-ON
+                   PERFORM UNTIL TIME-TO-EXIT
+                       PERFORM GET-THE-MENU-PICK
+                       PERFORM LOG-THE-MENU-PICK
+                       PERFORM DO-THE-MENU-PICK
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+           CLOSE MENU-LOG-FILE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       LOAD-THE-MENU-TABLE.
+           MOVE ZERO TO MENU-OPTION-COUNT.
+           OPEN INPUT MENU-CONTROL-FILE.
+           PERFORM READ-THE-NEXT-CTL-RECORD.
+           PERFORM UNTIL NO-MORE-CTL-RECORDS
+               ADD 1 TO MENU-OPTION-COUNT
+               SET MENU-OPTION-IDX TO MENU-OPTION-COUNT
+               MOVE MC-PICK       TO MO-PICK (MENU-OPTION-IDX)
+               MOVE MC-TEXT       TO MO-TEXT (MENU-OPTION-IDX)
+               MOVE MC-PROGRAM    TO MO-PROGRAM (MENU-OPTION-IDX)
+               MOVE MC-ENTRY-TYPE TO MO-ENTRY-TYPE (MENU-OPTION-IDX)
+               PERFORM READ-THE-NEXT-CTL-RECORD
+           END-PERFORM.
+           CLOSE MENU-CONTROL-FILE.
+
+       READ-THE-NEXT-CTL-RECORD.
+           READ MENU-CONTROL-FILE
+               AT END
+                   MOVE "Y" TO CTL-END-SWITCH
+           END-READ.
+
+       LOAD-THE-OPERATOR-TABLE.
+           OPEN INPUT OPERATOR-CONTROL-FILE.
+           PERFORM READ-THE-NEXT-OPERATOR.
+           PERFORM UNTIL NO-MORE-OPERATORS
+               ADD 1 TO OPERATOR-COUNT
+               SET OP-IDX TO OPERATOR-COUNT
+               MOVE OC-OPERATOR-ID TO OP-OPERATOR-ID (OP-IDX)
+               MOVE OC-PASSWORD    TO OP-PASSWORD (OP-IDX)
+               PERFORM READ-THE-NEXT-OPERATOR
+           END-PERFORM.
+           CLOSE OPERATOR-CONTROL-FILE.
+
+       READ-THE-NEXT-OPERATOR.
+           READ OPERATOR-CONTROL-FILE
+               AT END
+                   MOVE "Y" TO OPER-END-SWITCH
+           END-READ.
+
+       DETERMINE-THE-MODE.
+           OPEN INPUT MENU-PICK-FILE.
+           IF PICK-FILE-STATUS = "00"
+               MOVE "Y" TO BATCH-MODE-SWITCH
+           ELSE
+               MOVE "N" TO BATCH-MODE-SWITCH
+           END-IF.
+
+       SIGN-ON-THE-OPERATOR.
+           PERFORM UNTIL OPERATOR-IS-SIGNED-ON
+                       OR SIGNON-ATTEMPT-COUNT = 3
+               DISPLAY "Operator ID:"
+               ACCEPT ENTERED-OPERATOR-ID
+               DISPLAY "Password:"
+               ACCEPT ENTERED-PASSWORD
+               PERFORM CHECK-THE-SIGNON
+               IF NOT OPERATOR-IS-SIGNED-ON
+                   ADD 1 TO SIGNON-ATTEMPT-COUNT
+                   DISPLAY "Sign-on rejected. Try again."
+               END-IF
+           END-PERFORM.
+           IF NOT OPERATOR-IS-SIGNED-ON
+               DISPLAY "Access denied after 3 attempts."
+               MOVE "Sign-on denied after 3 attempts" TO EXC-TEXT
+               CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT
+           END-IF.
+
+       CHECK-THE-SIGNON.
+           MOVE "N" TO SIGNON-SWITCH.
+           IF OPERATOR-COUNT > 0
+               SET OP-IDX TO 1
+               SEARCH OPERATOR-ENTRY
+                   WHEN OP-OPERATOR-ID (OP-IDX) = ENTERED-OPERATOR-ID
+                    AND OP-PASSWORD (OP-IDX)    = ENTERED-PASSWORD
+                       MOVE "Y" TO SIGNON-SWITCH
+                       MOVE ENTERED-OPERATOR-ID TO OPERATOR-ID
+               END-SEARCH
+           END-IF.
+
+       RUN-THE-BATCH-PICKS.
+           PERFORM READ-THE-NEXT-PICK.
+           PERFORM UNTIL NO-MORE-PICKS OR TIME-TO-EXIT
+               MOVE MP-PICK TO MENU-PICK
+               PERFORM LOG-THE-MENU-PICK
+               PERFORM DO-THE-MENU-PICK
+               PERFORM READ-THE-NEXT-PICK
+           END-PERFORM.
+           CLOSE MENU-PICK-FILE.
+
+       READ-THE-NEXT-PICK.
+           READ MENU-PICK-FILE
+               AT END
+                   MOVE "Y" TO PICK-END-SWITCH
+           END-READ.
+
+       OPEN-THE-LOG-FOR-APPEND.
+           OPEN EXTEND MENU-LOG-FILE.
+           IF LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT MENU-LOG-FILE
+               CLOSE MENU-LOG-FILE
+               OPEN EXTEND MENU-LOG-FILE
+           END-IF.
+
+       LOG-THE-MENU-PICK.
+           IF RUN-IS-VERBOSE
+               DISPLAY "Logging selection " MENU-PICK
+                       " for " OPERATOR-ID
+           END-IF.
+           MOVE SPACES TO MENU-LOG-RECORD.
+           MOVE OPERATOR-ID TO ML-OPERATOR-ID.
+           ACCEPT ML-RUN-DATE FROM DATE.
+           ACCEPT ML-RUN-TIME FROM TIME.
+           MOVE MENU-PICK TO ML-MENU-PICK.
+           WRITE MENU-LOG-RECORD.
+
+       GET-THE-MENU-PICK.
+
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM GET-THE-PICK.
+
+      * The worker programs are each a self-contained job that
+      * ends with STOP RUN, so they are launched as their own
+      * run unit via CALL "SYSTEM" rather than CALLed in-line --
+      * an in-line CALL would let the worker's STOP RUN end the
+      * whole menu session instead of just that job.
+       DO-THE-MENU-PICK.
+           IF  MENU-PICK = 0
+               MOVE "Y" TO EXIT-SWITCH
+           ELSE
+               MOVE "N" TO PICK-FOUND-SWITCH
+               SET MENU-OPTION-IDX TO 1
+               PERFORM DISPATCH-THE-PICK
+                   VARYING MENU-OPTION-IDX FROM 1 BY 1
+                   UNTIL MENU-OPTION-IDX > MENU-OPTION-COUNT
+               IF NOT PICK-WAS-FOUND
+                   DISPLAY "Invalid selection"
+                   MOVE "Invalid menu selection" TO EXC-TEXT
+                   CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT
+               END-IF
+           END-IF.
+
+       DISPATCH-THE-PICK.
+           IF MENU-PICK = MO-PICK (MENU-OPTION-IDX)
+               MOVE "Y" TO PICK-FOUND-SWITCH
+               IF MO-ENTRY-TYPE (MENU-OPTION-IDX) = "S"
+                   IF RUNNING-IN-BATCH-MODE
+                       DISPLAY "Submenu pick not allowed in batch "
+                               "mode"
+                       MOVE "Submenu pick skipped in batch mode"
+                           TO EXC-TEXT
+                       CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT
+                   ELSE
+                       PERFORM ENTER-THE-SUBMENU
+                   END-IF
+               ELSE
+      * Worker program names in MENUCTL.DAT are upper-case for
+      * readability, but the installed worker executables are
+      * lower-case, so the name is folded to lower case before
+      * CALL "SYSTEM".
+                   MOVE FUNCTION LOWER-CASE
+                       (MO-PROGRAM (MENU-OPTION-IDX)) TO LOWERED-PROGRAM
+                   CALL "SYSTEM" USING LOWERED-PROGRAM
+               END-IF
+           END-IF.
+
+      * Level 3 routines
+       DISPLAY-THE-MENU.
+           DISPLAY "Please enter the number of the message".
+           DISPLAY "that you wish to display.".
+      * Display a blank line
+           DISPLAY " ".
+           PERFORM DISPLAY-ONE-MENU-LINE
+               VARYING MENU-OPTION-IDX FROM 1 BY 1
+               UNTIL MENU-OPTION-IDX > MENU-OPTION-COUNT.
+           DISPLAY "0.  Exit".
+      * Display a blank line
+           DISPLAY " ".
+           DISPLAY "Your selection?".
+
+       DISPLAY-ONE-MENU-LINE.
+           DISPLAY MO-PICK (MENU-OPTION-IDX) ".  "
+                   MO-TEXT (MENU-OPTION-IDX).
+
+       GET-THE-PICK.
+           ACCEPT RAW-MENU-PICK.
+           PERFORM UNTIL RAW-MENU-PICK IS NUMERIC
+               DISPLAY "Please enter a single digit, 0-9."
+               ACCEPT RAW-MENU-PICK
+           END-PERFORM.
+           MOVE RAW-MENU-PICK TO MENU-PICK.
+
+      * Submenu routines. A submenu is loaded fresh from
+      * MENUCTL2.DAT each time it is entered and runs its own
+      * pick loop until "0. Back" returns control here.
+       ENTER-THE-SUBMENU.
+           PERFORM LOAD-THE-SUBMENU-TABLE.
+           MOVE "N" TO SUBMENU-EXIT-SWITCH.
+           PERFORM UNTIL SUBMENU-TIME-TO-EXIT
+               PERFORM GET-THE-SUBMENU-PICK
+               PERFORM DO-THE-SUBMENU-PICK
+           END-PERFORM.
+
+       LOAD-THE-SUBMENU-TABLE.
+           MOVE ZERO TO SUBMENU-OPTION-COUNT.
+           MOVE "N" TO SUB-CTL-END-SWITCH.
+           OPEN INPUT SUBMENU-CONTROL-FILE.
+           PERFORM READ-THE-NEXT-SUB-CTL-RECORD.
+           PERFORM UNTIL NO-MORE-SUB-CTL-RECORDS
+               ADD 1 TO SUBMENU-OPTION-COUNT
+               SET SUBMENU-OPTION-IDX TO SUBMENU-OPTION-COUNT
+               MOVE SC-PICK    TO SO-PICK (SUBMENU-OPTION-IDX)
+               MOVE SC-TEXT    TO SO-TEXT (SUBMENU-OPTION-IDX)
+               MOVE SC-PROGRAM TO SO-PROGRAM (SUBMENU-OPTION-IDX)
+               PERFORM READ-THE-NEXT-SUB-CTL-RECORD
+           END-PERFORM.
+           CLOSE SUBMENU-CONTROL-FILE.
+
+       READ-THE-NEXT-SUB-CTL-RECORD.
+           READ SUBMENU-CONTROL-FILE
+               AT END
+                   MOVE "Y" TO SUB-CTL-END-SWITCH
+           END-READ.
+
+       GET-THE-SUBMENU-PICK.
+           PERFORM DISPLAY-THE-SUBMENU.
+           PERFORM GET-THE-SUB-PICK.
+
+       DO-THE-SUBMENU-PICK.
+           IF  SUBMENU-PICK = 0
+               MOVE "Y" TO SUBMENU-EXIT-SWITCH
+           ELSE
+               MOVE "N" TO SUBMENU-PICK-FOUND-SWITCH
+               PERFORM DISPATCH-THE-SUBMENU-PICK
+                   VARYING SUBMENU-OPTION-IDX FROM 1 BY 1
+                   UNTIL SUBMENU-OPTION-IDX > SUBMENU-OPTION-COUNT
+               IF NOT SUBMENU-PICK-WAS-FOUND
+                   DISPLAY "Invalid selection"
+                   MOVE "Invalid submenu selection" TO EXC-TEXT
+                   CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT
+               END-IF
+           END-IF.
+
+      * Same lower-casing as DISPATCH-THE-PICK above -- SO-PROGRAM
+      * comes from MENUCTL2.DAT in the same upper-case convention.
+       DISPATCH-THE-SUBMENU-PICK.
+           IF SUBMENU-PICK = SO-PICK (SUBMENU-OPTION-IDX)
+               MOVE "Y" TO SUBMENU-PICK-FOUND-SWITCH
+               MOVE FUNCTION LOWER-CASE
+                   (SO-PROGRAM (SUBMENU-OPTION-IDX)) TO LOWERED-PROGRAM
+               CALL "SYSTEM" USING LOWERED-PROGRAM
+           END-IF.
+
+       DISPLAY-THE-SUBMENU.
+           DISPLAY "Please enter the number of the message".
+           DISPLAY "that you wish to display.".
+      * Display a blank line
+           DISPLAY " ".
+           PERFORM DISPLAY-ONE-SUBMENU-LINE
+               VARYING SUBMENU-OPTION-IDX FROM 1 BY 1
+               UNTIL SUBMENU-OPTION-IDX > SUBMENU-OPTION-COUNT.
+           DISPLAY "0.  Back".
+      * Display a blank line
+           DISPLAY " ".
+           DISPLAY "Your selection?".
+
+       DISPLAY-ONE-SUBMENU-LINE.
+           DISPLAY SO-PICK (SUBMENU-OPTION-IDX) ".  "
+                   SO-TEXT (SUBMENU-OPTION-IDX).
+
+       GET-THE-SUB-PICK.
+           ACCEPT RAW-SUBMENU-PICK.
+           PERFORM UNTIL RAW-SUBMENU-PICK IS NUMERIC
+               DISPLAY "Please enter a single digit, 0-9."
+               ACCEPT RAW-SUBMENU-PICK
+           END-PERFORM.
+           MOVE RAW-SUBMENU-PICK TO SUBMENU-PICK.
