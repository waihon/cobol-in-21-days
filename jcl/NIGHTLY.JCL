@@ -0,0 +1,60 @@
+//NIGHTLY  JOB  (ACCTNO),'NIGHTLY BATCH SUITE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* Chains the ADD/WRDSRT/RANGE batch suite into one scheduled
+//* job stream instead of each program being compiled and run
+//* by hand, one at a time. Each step's condition code is
+//* checked before the next step runs, so a failed step stops
+//* the stream instead of letting later steps run against bad
+//* or missing output from an earlier one.
+//*
+//* STEP10 ADD07     - adds FIRST-NUMBER/SECOND-NUMBER pairs from
+//*                     the packed-decimal ADDTRNP transaction
+//*                     file, checkpointing as it goes, and posts
+//*                     the run's grand total to GLEXTR.DAT against
+//*                     the accounts read from GLACCT.DAT. ADD07 is
+//*                     the packed-decimal successor to ADD06, sized
+//*                     for a high-volume nightly transaction file.
+//* STEP20 WRDSRT04  - sorts WRDIN.DAT into WRDOUT.DAT when a
+//*                     batch word list is present.
+//* STEP30 RANGE04   - bounds-checks entries from RANGETRN.DAT
+//*                     unattended, logging rejects to RANGEXC.DAT.
+//*                     RANGE04 is the unattended, control-card-
+//*                     driven successor to RANGE02 and falls back
+//*                     to an interactive prompt only when no batch
+//*                     transaction file is present, so it is the
+//*                     one safe to chain into an overnight run.
+//*
+//* Output datasets are re-cataloged fresh each run: STEP05/15/25
+//* delete any copy left over from a prior night before STEP10/20/30
+//* recreate it, so the job can be resubmitted night after night
+//* without abending on a duplicate dataset name.
+//*--------------------------------------------------------------
+//STEP05   EXEC PGM=IEFBR14
+//ADDCTL   DD   DSN=BATCH.ADD.CONTROL,DISP=(MOD,DELETE),
+//             SPACE=(TRK,0),UNIT=SYSDA
+//GLEXTR   DD   DSN=BATCH.ADD.GLEXTRACT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,0),UNIT=SYSDA
+//*
+//STEP10   EXEC PGM=ADD07
+//ADDTRNP  DD   DSN=BATCH.ADD.TRANFILE,DISP=SHR
+//ADDCTL   DD   DSN=BATCH.ADD.CONTROL,DISP=(NEW,CATLG,DELETE)
+//ADDRPT   DD   SYSOUT=*
+//ADDCKPT  DD   DSN=BATCH.ADD.CHECKPOINT,DISP=SHR
+//GLACCT   DD   DSN=BATCH.ADD.GLACCOUNTS,DISP=SHR
+//GLEXTR   DD   DSN=BATCH.ADD.GLEXTRACT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP15   EXEC PGM=IEFBR14,COND=(4,LT,STEP10)
+//WRDOUT   DD   DSN=BATCH.WRDSRT.OUTPUT,DISP=(MOD,DELETE),
+//             SPACE=(TRK,0),UNIT=SYSDA
+//*
+//STEP20   EXEC PGM=WRDSRT04,COND=(4,LT,STEP10)
+//WRDIN    DD   DSN=BATCH.WRDSRT.INPUT,DISP=SHR
+//WRDOUT   DD   DSN=BATCH.WRDSRT.OUTPUT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP30   EXEC PGM=RANGE04,COND=((4,LT,STEP10),(4,LT,STEP20))
+//RANGECTL DD   DSN=BATCH.RANGE.CONTROL,DISP=SHR
+//RANGETRN DD   DSN=BATCH.RANGE.TRANFILE,DISP=SHR
+//RANGEXC  DD   DSN=BATCH.RANGE.EXCEPTIONS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
