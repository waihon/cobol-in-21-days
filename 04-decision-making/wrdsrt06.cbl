@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRDSRT06.
+      *--------------------------------------------------
+      * Grown from WRDSRT03. WORD-1/WORD-2 are compared as
+      * PIC X alphanumeric fields, so transaction codes of
+      * different lengths ("9" vs "10") sort in ASCII order
+      * instead of numeric order -- "10" reads as less than
+      * "9" because "1" is less than "9" as a character.
+      * A numeric-compare mode is offered alongside the
+      * original alphanumeric one for when the two entries
+      * actually hold numeric codes rather than words; the
+      * entries are still displayed exactly as typed, only
+      * the compare itself changes.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WORD-1            PIC X(50).
+       01  WORD-2            PIC X(50).
+       01  NUMERIC-MODE-SWITCH PIC X      VALUE "N".
+           88  COMPARE-NUMERICALLY        VALUE "Y".
+       01  NUMBER-1          PIC 9(10).
+       01  NUMBER-2          PIC 9(10).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM INITIALIZE-PROGRAM.
+           PERFORM ENTER-THE-WORDS.
+           PERFORM DISPLAY-THE-WORDS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+
+       INITIALIZE-PROGRAM.
+           MOVE " " TO WORD-1.
+           MOVE " " TO WORD-2.
+
+       ENTER-THE-WORDS.
+           DISPLAY "This program will accept 2 entries,".
+           DISPLAY "and then display them in order.".
+
+           DISPLAY "Compare the entries numerically? (Y/N)".
+           ACCEPT NUMERIC-MODE-SWITCH.
+
+           IF COMPARE-NUMERICALLY
+               DISPLAY "Please enter the first number."
+           ELSE
+               DISPLAY "Please enter the first word."
+           END-IF.
+           ACCEPT WORD-1.
+           IF COMPARE-NUMERICALLY
+               PERFORM UNTIL FUNCTION TRIM(WORD-1) IS NUMERIC
+                   DISPLAY "That is not a number. Please re-enter."
+                   ACCEPT WORD-1
+               END-PERFORM
+           END-IF.
+
+           IF COMPARE-NUMERICALLY
+               DISPLAY "Please enter the second number."
+           ELSE
+               DISPLAY "Please enter the second word."
+           END-IF.
+           ACCEPT WORD-2.
+           IF COMPARE-NUMERICALLY
+               PERFORM UNTIL FUNCTION TRIM(WORD-2) IS NUMERIC
+                   DISPLAY "That is not a number. Please re-enter."
+                   ACCEPT WORD-2
+               END-PERFORM
+           END-IF.
+
+       DISPLAY-THE-WORDS.
+           IF COMPARE-NUMERICALLY
+               PERFORM DISPLAY-IN-NUMERIC-ORDER
+           ELSE
+               PERFORM DISPLAY-IN-ASCII-ORDER
+           END-IF.
+
+       DISPLAY-IN-ASCII-ORDER.
+           DISPLAY "The words sorted in ASCII order are:".
+
+           IF WORD-1 > WORD-2
+              DISPLAY WORD-2
+              DISPLAY WORD-1
+           ELSE
+              DISPLAY WORD-1
+              DISPLAY WORD-2
+           END-IF.
+
+       DISPLAY-IN-NUMERIC-ORDER.
+           MOVE FUNCTION NUMVAL(WORD-1) TO NUMBER-1.
+           MOVE FUNCTION NUMVAL(WORD-2) TO NUMBER-2.
+
+           DISPLAY "The numbers sorted in numeric order are:".
+
+           IF NUMBER-1 > NUMBER-2
+              DISPLAY WORD-2
+              DISPLAY WORD-1
+           ELSE
+              DISPLAY WORD-1
+              DISPLAY WORD-2
+           END-IF.
