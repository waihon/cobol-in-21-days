@@ -0,0 +1,71 @@
+      * Grown from HELLO03. HELLO03's two numbered messages were
+      * only ever DISPLAYed to the console, gone the moment the
+      * screen scrolled. Each message is now also written to a
+      * sequential log file stamped with the run date and time,
+      * so operations has a durable record of what was issued.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLO07.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL HELLO-LOG-FILE ASSIGN TO "HELLOLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HELLO-LOG-FILE.
+       COPY HELLOLOG.
+
+       WORKING-STORAGE SECTION.
+
+       01  THE-MESSAGE       PIC X(20).
+       01  THE-NAME          PIC X(10).
+       01  THE-NUMBER        PIC 99.
+       01  LOG-FILE-STATUS   PIC XX.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           DISPLAY "Enter someone's name.".
+           ACCEPT THE-NAME.
+
+           PERFORM OPEN-THE-LOG-FOR-APPEND.
+
+           MOVE "Hello" TO THE-MESSAGE.
+           MOVE 1 TO THE-NUMBER.
+           PERFORM LOG-THE-MESSAGE.
+
+           MOVE "Say Goodnight," TO THE-MESSAGE.
+           MOVE 2 TO THE-NUMBER.
+           PERFORM LOG-THE-MESSAGE.
+
+           CLOSE HELLO-LOG-FILE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       OPEN-THE-LOG-FOR-APPEND.
+           OPEN EXTEND HELLO-LOG-FILE.
+           IF LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT HELLO-LOG-FILE
+               CLOSE HELLO-LOG-FILE
+               OPEN EXTEND HELLO-LOG-FILE
+           END-IF.
+
+       LOG-THE-MESSAGE.
+           DISPLAY "Message "
+                   THE-NUMBER
+                   ": "
+                   THE-MESSAGE
+                   THE-NAME.
+
+           MOVE SPACES TO HELLO-LOG-RECORD.
+           ACCEPT HL-RUN-DATE FROM DATE.
+           ACCEPT HL-RUN-TIME FROM TIME.
+           MOVE THE-NAME    TO HL-NAME.
+           MOVE THE-NUMBER  TO HL-NUMBER.
+           MOVE THE-MESSAGE TO HL-MESSAGE.
+           WRITE HELLO-LOG-RECORD.
