@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRDSRT05.
+      *--------------------------------------------------
+      * Grown from WRDSRT03. The original IF/ELSE already
+      * displayed an equal pair correctly (WORD-1 falls
+      * into the ELSE branch along with WORD-1 < WORD-2),
+      * but it never told the operator the two words were
+      * actually the same -- a duplicate key would just
+      * look like an ordinary sorted pair. DISPLAY-THE-
+      * WORDS now reports the equal case explicitly and
+      * keeps a running duplicate count, the same detection
+      * BADSRT02 added for BADSRT's two-word compare.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WORD-1            PIC X(50).
+       01  WORD-2            PIC X(50).
+       01  DUPLICATE-COUNT   PIC 9(5)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM INITIALIZE-PROGRAM.
+           PERFORM ENTER-THE-WORDS.
+           PERFORM DISPLAY-THE-WORDS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+
+       INITIALIZE-PROGRAM.
+           MOVE " " TO WORD-1.
+           MOVE " " TO WORD-2.
+
+       ENTER-THE-WORDS.
+           DISPLAY "This program will accept 2 words,".
+           DISPLAY "and then display them".
+           DISPLAY "in ASCII order.".
+
+           DISPLAY "Please enter the first word.".
+           ACCEPT WORD-1.
+
+           DISPLAY "Please enter the second word.".
+           ACCEPT WORD-2.
+
+       DISPLAY-THE-WORDS.
+           IF WORD-1 = WORD-2
+               ADD 1 TO DUPLICATE-COUNT
+               DISPLAY "Duplicate entry: " WORD-1
+               DISPLAY "Duplicate count: " DUPLICATE-COUNT
+           ELSE
+               DISPLAY "The words sorted in ASCII order are:"
+               IF WORD-1 > WORD-2
+                  DISPLAY WORD-2
+                  DISPLAY WORD-1
+               ELSE
+                  DISPLAY WORD-1
+                  DISPLAY WORD-2
+               END-IF
+           END-IF.
