@@ -0,0 +1,12 @@
+      *--------------------------------------------------
+      * BATCHPRM.cpy
+      * Control-card record for the batch-mode utilities --
+      * the operator ID to stamp on their logs and a verbose
+      * switch for extra DISPLAY detail during an unattended
+      * run -- read from a single shared BATCHPRM.DAT instead
+      * of each utility compiling in its own operator ID.
+      *--------------------------------------------------
+       01  BATCH-PARAMETER-RECORD.
+           05  BP-OPERATOR-ID        PIC X(8).
+           05  FILLER                PIC X.
+           05  BP-VERBOSE-SWITCH     PIC X.
