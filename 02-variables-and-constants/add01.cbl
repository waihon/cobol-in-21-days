@@ -1,29 +1,83 @@
       * Using variables.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ADD01.
+      *--------------------------------------------------
+      * Entering "C" at either prompt instead of a number
+      * now cancels the run before anything is added, so
+      * an operator who started this by mistake (or typed
+      * the wrong prompt's answer) isn't stuck waiting for
+      * a SIZE ERROR or a nonsense total -- the cancellation
+      * is logged to the shared exception log like any
+      * other rejected entry.
+      *--------------------------------------------------
        ENVIRONMENT DIVISION.
        DATA DIVISION.
 
        WORKING-STORAGE SECTION.
 
+       01  RAW-FIRST-NUMBER  PICTURE IS X(2).
+       01  RAW-SECOND-NUMBER PICTURE IS X(2).
        01  FIRST-NUMBER      PICTURE IS 99.
        01  SECOND-NUMBER     PICTURE IS 99.
        01  THE-RESULT        PICTURE IS 999.
+       01  SIZE-ERROR-SWITCH PICTURE IS X  VALUE "N".
+           88  RESULT-TOO-BIG              VALUE "Y".
+       01  CANCEL-SWITCH     PICTURE IS X  VALUE "N".
+           88  ENTRY-WAS-CANCELLED         VALUE "Y".
+       01  INVALID-ENTRY-SWITCH PICTURE IS X VALUE "N".
+           88  ENTRY-WAS-INVALID           VALUE "Y".
+       01  EXC-JOB-NAME      PICTURE IS X(8) VALUE "ADD01".
+       01  EXC-TEXT          PICTURE IS X(40).
 
        PROCEDURE DIVISION.
-       
+
        PROGRAM-BEGIN.
 
-           DISPLAY "Enter the first number.".
-           ACCEPT FIRST-NUMBER.
+           DISPLAY "Enter the first number, or C to cancel.".
+           ACCEPT RAW-FIRST-NUMBER.
+
+           IF RAW-FIRST-NUMBER (1:1) = "C" OR "c"
+               MOVE "Y" TO CANCEL-SWITCH
+           ELSE IF RAW-FIRST-NUMBER = SPACES
+           OR FUNCTION TRIM(RAW-FIRST-NUMBER) IS NOT NUMERIC
+               MOVE "Y" TO INVALID-ENTRY-SWITCH
+           ELSE
+               MOVE RAW-FIRST-NUMBER TO FIRST-NUMBER
+
+               DISPLAY "Enter the second number, or C to cancel."
+               ACCEPT RAW-SECOND-NUMBER
 
-           DISPLAY "Enter the second number.".
-           ACCEPT SECOND-NUMBER.
+               IF RAW-SECOND-NUMBER (1:1) = "C" OR "c"
+                   MOVE "Y" TO CANCEL-SWITCH
+               ELSE IF RAW-SECOND-NUMBER = SPACES
+               OR FUNCTION TRIM(RAW-SECOND-NUMBER) IS NOT NUMERIC
+                   MOVE "Y" TO INVALID-ENTRY-SWITCH
+               ELSE
+                   MOVE RAW-SECOND-NUMBER TO SECOND-NUMBER
+               END-IF
+           END-IF.
 
-           COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER.
+           IF ENTRY-WAS-CANCELLED
+               DISPLAY "Entry cancelled by operator."
+               MOVE "Entry cancelled by operator" TO EXC-TEXT
+               CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT
+           ELSE IF ENTRY-WAS-INVALID
+               DISPLAY "The entry was not numeric and was rejected."
+               MOVE "Non-numeric entry rejected" TO EXC-TEXT
+               CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT
+           ELSE
+               COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER
+                   ON SIZE ERROR
+                       MOVE "Y" TO SIZE-ERROR-SWITCH
+               END-COMPUTE
 
-           DISPLAY "The result is:".
-           DISPLAY THE-RESULT.
+               IF RESULT-TOO-BIG
+                   DISPLAY "The result does not fit and was rejected."
+               ELSE
+                   DISPLAY "The result is:"
+                   DISPLAY THE-RESULT
+               END-IF
+           END-IF.
 
        PROGRAM-DONE.
            STOP RUN.
