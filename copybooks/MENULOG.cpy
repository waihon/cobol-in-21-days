@@ -0,0 +1,14 @@
+      *--------------------------------------------------
+      * MENULOG.cpy
+      * One record per menu selection made through MENU02,
+      * so operations has a record of who ran what during
+      * a shift.
+      *--------------------------------------------------
+       01  MENU-LOG-RECORD.
+           05  ML-OPERATOR-ID        PIC X(8).
+           05  FILLER                PIC X.
+           05  ML-RUN-DATE           PIC 9(6).
+           05  FILLER                PIC X.
+           05  ML-RUN-TIME           PIC 9(8).
+           05  FILLER                PIC X.
+           05  ML-MENU-PICK          PIC 9.
