@@ -0,0 +1,185 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRDSRT07.
+      *--------------------------------------------------
+      * Grown from WRDSRT04. WRDSRT04 loads a word list,
+      * sorts it once with the SORT verb, and displays it --
+      * fine for a one-shot batch, but a persistent product-
+      * code list that takes repeated lookups shouldn't have
+      * to re-sort from scratch every time a code is added.
+      *
+      * The natural choice is ORGANIZATION IS INDEXED (a
+      * VSAM KSDS equivalent), but not every runtime this
+      * suite ships to has indexed file support built in,
+      * the same gap HELLO06 hit for its name master. As
+      * HELLO06 did, the word list is kept as an always-
+      * sorted in-memory table searched with SEARCH ALL,
+      * loaded from and rewritten to a flat WRDMAST.DAT
+      * file so it persists across runs. Swap WORD-MASTER-
+      * FILE to ORGANIZATION IS INDEXED once running on a
+      * runtime with indexed file support.
+      *
+      * Unlike HELLO06's ADD-A-RECORD, which re-sorts the
+      * whole table with the SORT verb after every add, a new
+      * word here is inserted directly at its sorted position
+      * by shifting only the entries above it -- sort order is
+      * maintained as each word is written instead of paying
+      * for a full resort on every add.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL WORD-MASTER-FILE
+               ASSIGN TO "WRDMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WORD-MASTER-FILE.
+       COPY WRDWORD REPLACING WORD-FILE-RECORD
+                            BY WORD-MASTER-RECORD.
+
+       WORKING-STORAGE SECTION.
+
+       01  THE-WORD          PIC X(50).
+       01  MASTER-FILE-STATUS PIC XX.
+       01  MASTER-END-SWITCH PIC X.
+           88  NO-MORE-MASTER-RECORDS      VALUE "Y".
+       01  TRANSACTION-CODE  PIC X.
+       01  EXIT-SWITCH       PIC X         VALUE "N".
+           88  TIME-TO-EXIT                VALUE "Y".
+       01  FOUND-SWITCH      PIC X.
+           88  WORD-WAS-FOUND              VALUE "Y".
+       01  INSERT-IDX        PIC 9(3).
+
+       01  WORD-COUNT        PIC 9(3)      VALUE ZERO.
+       01  WORD-TABLE.
+           05  WORD-ENTRY OCCURS 1 TO 100 TIMES
+                           DEPENDING ON WORD-COUNT
+                           ASCENDING KEY IS WD-TEXT
+                           INDEXED BY WORD-IDX.
+               10  WD-TEXT           PIC X(50).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM LOAD-THE-MASTER-FILE.
+
+           PERFORM UNTIL TIME-TO-EXIT
+               PERFORM GET-THE-TRANSACTION-CODE
+               PERFORM DO-THE-TRANSACTION
+           END-PERFORM.
+
+           PERFORM SAVE-THE-MASTER-FILE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       LOAD-THE-MASTER-FILE.
+           MOVE ZERO TO WORD-COUNT.
+           OPEN INPUT WORD-MASTER-FILE.
+           IF MASTER-FILE-STATUS = "00"
+               PERFORM READ-THE-NEXT-MASTER-RECORD
+               PERFORM UNTIL NO-MORE-MASTER-RECORDS
+                   ADD 1 TO WORD-COUNT
+                   SET WORD-IDX TO WORD-COUNT
+                   MOVE WORD-MASTER-RECORD TO WD-TEXT (WORD-IDX)
+                   PERFORM READ-THE-NEXT-MASTER-RECORD
+               END-PERFORM
+           END-IF.
+           CLOSE WORD-MASTER-FILE.
+
+       READ-THE-NEXT-MASTER-RECORD.
+           READ WORD-MASTER-FILE
+               AT END
+                   MOVE "Y" TO MASTER-END-SWITCH
+           END-READ.
+
+       SAVE-THE-MASTER-FILE.
+           OPEN OUTPUT WORD-MASTER-FILE.
+           PERFORM WRITE-ONE-MASTER-RECORD
+               VARYING WORD-IDX FROM 1 BY 1
+               UNTIL WORD-IDX > WORD-COUNT.
+           CLOSE WORD-MASTER-FILE.
+
+       WRITE-ONE-MASTER-RECORD.
+           MOVE WD-TEXT (WORD-IDX) TO WORD-MASTER-RECORD.
+           WRITE WORD-MASTER-RECORD.
+
+       GET-THE-TRANSACTION-CODE.
+           DISPLAY "A)dd  L)ookup  D)isplay all  X)it".
+           DISPLAY "Transaction?".
+           ACCEPT TRANSACTION-CODE.
+
+       DO-THE-TRANSACTION.
+           EVALUATE TRANSACTION-CODE
+               WHEN "A"
+                   PERFORM ADD-A-WORD
+               WHEN "L"
+                   PERFORM LOOKUP-A-WORD
+               WHEN "D"
+                   PERFORM DISPLAY-ALL-WORDS
+               WHEN "X"
+                   MOVE "Y" TO EXIT-SWITCH
+               WHEN OTHER
+                   DISPLAY "Invalid transaction code."
+           END-EVALUATE.
+
+       GET-THE-WORD.
+           DISPLAY "Enter the word.".
+           ACCEPT THE-WORD.
+
+       FIND-THE-WORD.
+           MOVE "N" TO FOUND-SWITCH.
+           IF WORD-COUNT > 0
+               SET WORD-IDX TO 1
+               SEARCH ALL WORD-ENTRY
+                   WHEN WD-TEXT (WORD-IDX) = THE-WORD
+                       MOVE "Y" TO FOUND-SWITCH
+               END-SEARCH
+           END-IF.
+
+       ADD-A-WORD.
+           PERFORM GET-THE-WORD.
+           PERFORM FIND-THE-WORD.
+           IF WORD-WAS-FOUND
+               DISPLAY "That word is already on file."
+           ELSE IF WORD-COUNT >= 100
+               DISPLAY "The word master is full; word not added."
+           ELSE
+               PERFORM INSERT-THE-WORD
+               DISPLAY "Word added."
+           END-IF.
+
+       INSERT-THE-WORD.
+           ADD 1 TO WORD-COUNT.
+           MOVE WORD-COUNT TO INSERT-IDX.
+           PERFORM UNTIL INSERT-IDX = 1
+                       OR WD-TEXT (INSERT-IDX - 1) <= THE-WORD
+               MOVE WD-TEXT (INSERT-IDX - 1) TO WD-TEXT (INSERT-IDX)
+               SUBTRACT 1 FROM INSERT-IDX
+           END-PERFORM.
+           MOVE THE-WORD TO WD-TEXT (INSERT-IDX).
+
+       LOOKUP-A-WORD.
+           PERFORM GET-THE-WORD.
+           PERFORM FIND-THE-WORD.
+           IF WORD-WAS-FOUND
+               DISPLAY "Found: " WD-TEXT (WORD-IDX)
+           ELSE
+               DISPLAY "That word is not on file."
+           END-IF.
+
+       DISPLAY-ALL-WORDS.
+           IF WORD-COUNT = 0
+               DISPLAY "No words on file."
+           ELSE
+               PERFORM DISPLAY-ONE-WORD
+                   VARYING WORD-IDX FROM 1 BY 1
+                   UNTIL WORD-IDX > WORD-COUNT
+           END-IF.
+
+       DISPLAY-ONE-WORD.
+           DISPLAY WD-TEXT (WORD-IDX).
