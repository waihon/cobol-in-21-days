@@ -0,0 +1,15 @@
+      *--------------------------------------------------
+      * RANGECTL.cpy
+      * Control record supplying the low/high bounds for
+      * the RANGE-series check at run time, so the same
+      * paragraph can be reused for other fields without
+      * a recompile.
+      *--------------------------------------------------
+       01  RANGE-CONTROL-RECORD.
+           05  RC-LOW-BOUND          PIC 999.
+           05  FILLER                PIC X.
+           05  RC-HIGH-BOUND         PIC 999.
+           05  FILLER                PIC X.
+      * "I" = bounds are valid values (inclusive), "E" = bounds
+      * are always rejected (exclusive, the original behavior).
+           05  RC-BOUNDS-MODE        PIC X.
