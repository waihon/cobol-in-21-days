@@ -0,0 +1,17 @@
+      *--------------------------------------------------
+      * EXCLOG.cpy
+      * One record per exception raised by any program in
+      * the utility suite -- a bad MENU-PICK, an out-of-
+      * range RANGE-series value, an invalid YESNO-series
+      * answer -- so operations can review one daily list
+      * of data problems instead of watching every
+      * program's console output live.
+      *--------------------------------------------------
+       01  EXCEPTION-LOG-RECORD.
+           05  EL-JOB-NAME           PIC X(8).
+           05  FILLER                PIC X.
+           05  EL-RUN-DATE           PIC 9(6).
+           05  FILLER                PIC X.
+           05  EL-RUN-TIME           PIC 9(8).
+           05  FILLER                PIC X.
+           05  EL-EXCEPTION-TEXT     PIC X(40).
