@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BADSRT02.
+      *--------------------------------------------------
+      * Grown from BADSRT. Adds an optional case-
+      * insensitive compare mode so a mixed-case list
+      * (e.g. "Apple" vs "apple") sorts the way catalog
+      * rules expect instead of by raw ASCII value. The
+      * words are displayed in their original case, only
+      * the compare keys are folded when requested.
+      *
+      * BADSRT's original two IF tests never covered
+      * WORD-1 = WORD-2 at all, so a duplicate pair
+      * produced no output -- that was the documented bug
+      * in this program. DISPLAY-THE-WORDS now has an
+      * explicit equal-key branch that reports the
+      * duplicate and keeps a running duplicate count,
+      * since catching duplicate product codes is exactly
+      * the job this utility should be doing.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01  WORD-1            PIC X(50).
+       01  WORD-2            PIC X(50).
+       01  COMPARE-1         PIC X(50).
+       01  COMPARE-2         PIC X(50).
+       01  CASE-MODE-SWITCH  PIC X       VALUE "N".
+           88  IGNORE-CASE               VALUE "Y".
+       01  DUPLICATE-COUNT   PIC 9(5)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM INITIALIZE-PROGRAM.
+           PERFORM ENTER-THE-WORDS.
+           PERFORM BUILD-THE-COMPARE-KEYS.
+           PERFORM DISPLAY-THE-WORDS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+
+       INITIALIZE-PROGRAM.
+           MOVE " " TO WORD-1.
+           MOVE " " TO WORD-2.
+
+       ENTER-THE-WORDS.
+           DISPLAY "This program will accept 2 words,".
+           DISPLAY "and then display them".
+           DISPLAY "in ASCII order.".
+
+           DISPLAY "Please enter the first word.".
+           ACCEPT WORD-1.
+
+           DISPLAY "Please enter the second word.".
+           ACCEPT WORD-2.
+
+           DISPLAY "Compare case-insensitively? (Y/N)".
+           ACCEPT CASE-MODE-SWITCH.
+
+       BUILD-THE-COMPARE-KEYS.
+           MOVE WORD-1 TO COMPARE-1.
+           MOVE WORD-2 TO COMPARE-2.
+           IF IGNORE-CASE
+               INSPECT COMPARE-1
+                   CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                           TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+               INSPECT COMPARE-2
+                   CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                           TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF.
+
+       DISPLAY-THE-WORDS.
+           DISPLAY "The words sorted in ASCII order are:".
+
+           IF COMPARE-1 < COMPARE-2
+              DISPLAY WORD-1
+              DISPLAY WORD-2.
+
+           IF COMPARE-1 > COMPARE-2
+              DISPLAY WORD-2
+              DISPLAY WORD-1.
+
+           IF COMPARE-1 = COMPARE-2
+              ADD 1 TO DUPLICATE-COUNT
+              DISPLAY "Duplicate entry: " WORD-1
+              DISPLAY "Duplicate count: " DUPLICATE-COUNT.
