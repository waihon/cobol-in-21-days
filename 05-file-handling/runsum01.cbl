@@ -0,0 +1,211 @@
+      * A nightly summary of how the utility suite behaved,
+      * rolled up from the shared logs those programs already
+      * write -- EXCLOG.DAT and MENULOG.DAT
+      * -- instead of operations having to scan either log by
+      * eye every morning. The MENULOG.DAT breakdown doubles as
+      * the end-of-shift menu-usage summary for MENU01's
+      * successor MENU02, the program that actually writes
+      * MENULOG.DAT -- showing how many times each option on
+      * the menu was picked during the shift, not just the
+      * total selection count.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNSUM01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL EXCEPTION-LOG-FILE
+               ASSIGN TO "EXCLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXC-FILE-STATUS.
+
+           SELECT OPTIONAL MENU-LOG-FILE
+               ASSIGN TO "MENULOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MENU-FILE-STATUS.
+
+           SELECT RUN-SUMMARY-FILE ASSIGN TO "RUNSUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-LOG-FILE.
+       COPY EXCLOG.
+
+       FD  MENU-LOG-FILE.
+       COPY MENULOG.
+
+       FD  RUN-SUMMARY-FILE.
+       01  RUN-SUMMARY-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  EXC-FILE-STATUS       PIC XX.
+       01  MENU-FILE-STATUS      PIC XX.
+       01  EXC-END-SWITCH        PIC X       VALUE "N".
+           88  NO-MORE-EXCEPTIONS           VALUE "Y".
+       01  MENU-END-SWITCH       PIC X       VALUE "N".
+           88  NO-MORE-MENU-PICKS           VALUE "Y".
+
+       01  TOTAL-EXCEPTION-COUNT PIC 9(5)    VALUE ZERO.
+       01  TOTAL-MENU-PICK-COUNT PIC 9(5)    VALUE ZERO.
+
+       01  JOB-COUNT             PIC 9(3)    VALUE ZERO.
+       01  JOB-STAT-TABLE.
+           05  JOB-STAT-ENTRY OCCURS 1 TO 50 TIMES
+                               DEPENDING ON JOB-COUNT
+                               ASCENDING KEY IS JS-JOB-NAME
+                               INDEXED BY JS-IDX.
+               10  JS-JOB-NAME         PIC X(8).
+               10  JS-EXCEPTION-COUNT  PIC 9(5).
+       01  JOB-FOUND-SWITCH      PIC X       VALUE "N".
+           88  JOB-WAS-FOUND                VALUE "Y".
+
+       01  PICK-COUNT-TABLE.
+           05  PICK-COUNT-ENTRY PIC 9(5) VALUE ZERO
+                                 OCCURS 10 TIMES
+                                 INDEXED BY PICK-IDX.
+       01  PICK-DIGIT            PIC 9.
+       01  OPTION-NUMBER         PIC 99.
+
+       01  SUMMARY-HEADING-1.
+           05  FILLER             PIC X(30)
+               VALUE "NIGHTLY RUN-STATISTICS SUMMARY".
+           05  FILLER             PIC X(02) VALUE SPACES.
+           COPY RUNDATE REPLACING RD-RUN-DATE BY SH-RUN-DATE.
+
+       01  SUMMARY-JOB-LINE.
+           05  FILLER             PIC X(17) VALUE "  Exceptions for ".
+           05  SJ-JOB-NAME        PIC X(8).
+           05  FILLER             PIC X(4)  VALUE " -- ".
+           05  SJ-EXCEPTION-COUNT PIC ZZZZ9.
+
+       01  SUMMARY-TOTAL-LINE.
+           05  FILLER             PIC X(30)
+                                   VALUE "Total exceptions logged: ".
+           05  ST-EXCEPTION-COUNT PIC ZZZZ9.
+
+       01  SUMMARY-PICK-LINE.
+           05  FILLER             PIC X(30)
+                                   VALUE "Total menu selections made: ".
+           05  SP-PICK-COUNT      PIC ZZZZ9.
+
+       01  SUMMARY-OPTION-LINE.
+           05  FILLER             PIC X(09) VALUE "  Option ".
+           05  SO-OPTION-DIGIT    PIC 9.
+           05  FILLER             PIC X(09) VALUE " picked: ".
+           05  SO-OPTION-COUNT    PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           CALL "RUNHDR" USING "RUNSUM01".
+           PERFORM OPEN-THE-FILES.
+           PERFORM SUMMARIZE-THE-EXCEPTION-LOG.
+           PERFORM SUMMARIZE-THE-MENU-LOG.
+           PERFORM WRITE-THE-SUMMARY-REPORT.
+           PERFORM CLOSE-THE-FILES.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       OPEN-THE-FILES.
+           OPEN OUTPUT RUN-SUMMARY-FILE.
+           OPEN INPUT EXCEPTION-LOG-FILE.
+           OPEN INPUT MENU-LOG-FILE.
+
+       SUMMARIZE-THE-EXCEPTION-LOG.
+           IF EXC-FILE-STATUS = "00"
+               PERFORM READ-THE-NEXT-EXCEPTION
+               PERFORM UNTIL NO-MORE-EXCEPTIONS
+                   ADD 1 TO TOTAL-EXCEPTION-COUNT
+                   PERFORM TALLY-THE-JOB-EXCEPTION
+                   PERFORM READ-THE-NEXT-EXCEPTION
+               END-PERFORM
+           END-IF.
+
+       READ-THE-NEXT-EXCEPTION.
+           READ EXCEPTION-LOG-FILE
+               AT END
+                   MOVE "Y" TO EXC-END-SWITCH
+           END-READ.
+
+       TALLY-THE-JOB-EXCEPTION.
+           MOVE "N" TO JOB-FOUND-SWITCH.
+           IF JOB-COUNT > 0
+               SET JS-IDX TO 1
+               SEARCH ALL JOB-STAT-ENTRY
+                   WHEN JS-JOB-NAME (JS-IDX) = EL-JOB-NAME
+                       MOVE "Y" TO JOB-FOUND-SWITCH
+               END-SEARCH
+           END-IF.
+           IF JOB-WAS-FOUND
+               ADD 1 TO JS-EXCEPTION-COUNT (JS-IDX)
+           ELSE
+               ADD 1 TO JOB-COUNT
+               SET JS-IDX TO JOB-COUNT
+               MOVE EL-JOB-NAME TO JS-JOB-NAME (JS-IDX)
+               MOVE 1 TO JS-EXCEPTION-COUNT (JS-IDX)
+               SORT JOB-STAT-ENTRY ASCENDING KEY JS-JOB-NAME
+           END-IF.
+
+       SUMMARIZE-THE-MENU-LOG.
+           IF MENU-FILE-STATUS = "00"
+               PERFORM READ-THE-NEXT-MENU-PICK
+               PERFORM UNTIL NO-MORE-MENU-PICKS
+                   ADD 1 TO TOTAL-MENU-PICK-COUNT
+                   PERFORM TALLY-THE-MENU-PICK
+                   PERFORM READ-THE-NEXT-MENU-PICK
+               END-PERFORM
+           END-IF.
+
+       TALLY-THE-MENU-PICK.
+           MOVE ML-MENU-PICK TO PICK-DIGIT.
+           SET PICK-IDX TO PICK-DIGIT.
+           SET PICK-IDX UP BY 1.
+           ADD 1 TO PICK-COUNT-ENTRY (PICK-IDX).
+
+       READ-THE-NEXT-MENU-PICK.
+           READ MENU-LOG-FILE
+               AT END
+                   MOVE "Y" TO MENU-END-SWITCH
+           END-READ.
+
+       WRITE-THE-SUMMARY-REPORT.
+           ACCEPT SH-RUN-DATE FROM DATE.
+           MOVE SUMMARY-HEADING-1 TO RUN-SUMMARY-LINE.
+           WRITE RUN-SUMMARY-LINE.
+           PERFORM WRITE-ONE-JOB-LINE
+               VARYING JS-IDX FROM 1 BY 1
+               UNTIL JS-IDX > JOB-COUNT.
+           MOVE TOTAL-EXCEPTION-COUNT TO ST-EXCEPTION-COUNT.
+           MOVE SUMMARY-TOTAL-LINE TO RUN-SUMMARY-LINE.
+           WRITE RUN-SUMMARY-LINE.
+           MOVE TOTAL-MENU-PICK-COUNT TO SP-PICK-COUNT.
+           MOVE SUMMARY-PICK-LINE TO RUN-SUMMARY-LINE.
+           WRITE RUN-SUMMARY-LINE.
+           PERFORM WRITE-ONE-OPTION-LINE
+               VARYING PICK-IDX FROM 1 BY 1
+               UNTIL PICK-IDX > 10.
+
+       WRITE-ONE-JOB-LINE.
+           MOVE JS-JOB-NAME (JS-IDX) TO SJ-JOB-NAME.
+           MOVE JS-EXCEPTION-COUNT (JS-IDX) TO SJ-EXCEPTION-COUNT.
+           MOVE SUMMARY-JOB-LINE TO RUN-SUMMARY-LINE.
+           WRITE RUN-SUMMARY-LINE.
+
+       WRITE-ONE-OPTION-LINE.
+           IF PICK-COUNT-ENTRY (PICK-IDX) > 0
+               SET OPTION-NUMBER TO PICK-IDX
+               SUBTRACT 1 FROM OPTION-NUMBER
+               MOVE OPTION-NUMBER TO SO-OPTION-DIGIT
+               MOVE PICK-COUNT-ENTRY (PICK-IDX) TO SO-OPTION-COUNT
+               MOVE SUMMARY-OPTION-LINE TO RUN-SUMMARY-LINE
+               WRITE RUN-SUMMARY-LINE
+           END-IF.
+
+       CLOSE-THE-FILES.
+           CLOSE RUN-SUMMARY-FILE
+                 EXCEPTION-LOG-FILE
+                 MENU-LOG-FILE.
