@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU04.
+      *------------------------------------------------
+      * Grown from MENU03. DISPLAY-THE-MENU/GET-THE-PICK
+      * built the menu out of separate DISPLAY/ACCEPT
+      * statements that simply scroll up the console one
+      * line at a time. MENU-PANEL is a single SCREEN
+      * SECTION panel instead -- the whole menu drawn at
+      * fixed LINE/COLUMN positions with the selection
+      * field accepted in place, the way an operator
+      * expects a full-screen panel to behave, rather than
+      * a scrolling teletype transcript. The menu table is
+      * still loaded from MENUCTL.DAT exactly as before;
+      * only how it is presented changed, so up to the
+      * table's existing 9-option limit is shown on the
+      * one panel.
+      *
+      * NOTE: SCREEN SECTION support depends on a curses/
+      * screenio backend being linked into the runtime.
+      * On a runtime built without one, ACCEPT against a
+      * screen item fails and DISPLAY renders nothing,
+      * the same class of runtime-dependent gap as an
+      * indexed-file handler that isn't built in. The
+      * panel below is written in the standard GnuCOBOL
+      * SCREEN SECTION dialect and has been desk-checked
+      * field by field; it needs no source change to run
+      * on a runtime with screenio enabled.
+      *------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL MENU-LOG-FILE ASSIGN TO "MENULOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT MENU-CONTROL-FILE ASSIGN TO "MENUCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL MENU-PICK-FILE ASSIGN TO "MENUPICK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PICK-FILE-STATUS.
+
+           SELECT OPERATOR-CONTROL-FILE ASSIGN TO "OPERCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MENU-LOG-FILE.
+       COPY MENULOG.
+
+       FD  MENU-CONTROL-FILE.
+       COPY MENUCTL.
+
+       FD  MENU-PICK-FILE.
+       COPY MENUPICK.
+
+       FD  OPERATOR-CONTROL-FILE.
+       COPY OPERCTL.
+
+       WORKING-STORAGE SECTION.
+       COPY MENUTAB.
+
+       01  MENU-PICK         PIC 9.
+       01  EXIT-SWITCH       PIC X         VALUE "N".
+           88  TIME-TO-EXIT                VALUE "Y".
+       01  OPERATOR-ID       PIC X(8)      VALUE "OPER001".
+       01  VERBOSE-SWITCH    PIC X         VALUE "N".
+           88  RUN-IS-VERBOSE              VALUE "Y".
+       01  LOG-FILE-STATUS   PIC XX.
+       01  CTL-END-SWITCH    PIC X         VALUE "N".
+           88  NO-MORE-CTL-RECORDS        VALUE "Y".
+       01  PICK-FOUND-SWITCH PIC X         VALUE "N".
+           88  PICK-WAS-FOUND             VALUE "Y".
+       01  RAW-MENU-PICK     PIC X.
+       01  EXC-JOB-NAME      PIC X(8)      VALUE "MENU04".
+       01  EXC-TEXT          PIC X(40).
+       01  LOWERED-PROGRAM   PIC X(8).
+       01  PICK-FILE-STATUS  PIC XX.
+       01  BATCH-MODE-SWITCH PIC X         VALUE "N".
+           88  RUNNING-IN-BATCH-MODE      VALUE "Y".
+       01  PICK-END-SWITCH   PIC X         VALUE "N".
+           88  NO-MORE-PICKS              VALUE "Y".
+
+       01  OPERATOR-COUNT        PIC 9(3)   VALUE ZERO.
+       01  OPERATOR-TABLE.
+           05  OPERATOR-ENTRY OCCURS 1 TO 100 TIMES
+                               DEPENDING ON OPERATOR-COUNT
+                               INDEXED BY OP-IDX.
+               10  OP-OPERATOR-ID     PIC X(8).
+               10  OP-PASSWORD        PIC X(8).
+       01  OPER-END-SWITCH        PIC X      VALUE "N".
+           88  NO-MORE-OPERATORS            VALUE "Y".
+       01  ENTERED-OPERATOR-ID    PIC X(8).
+       01  ENTERED-PASSWORD       PIC X(8).
+       01  SIGNON-ATTEMPT-COUNT   PIC 9       VALUE ZERO.
+       01  SIGNON-SWITCH          PIC X       VALUE "N".
+           88  OPERATOR-IS-SIGNED-ON          VALUE "Y".
+
+       01  PANEL-LINE-TABLE.
+           05  PANEL-LINE-ENTRY PIC X(40) VALUE SPACES
+                                 OCCURS 9 TIMES.
+
+       SCREEN SECTION.
+       01  MENU-PANEL.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "MENU04 -- SELECT A JOB".
+           05  LINE 3  COLUMN 1  PIC X(40)
+                   FROM PANEL-LINE-ENTRY (1).
+           05  LINE 4  COLUMN 1  PIC X(40)
+                   FROM PANEL-LINE-ENTRY (2).
+           05  LINE 5  COLUMN 1  PIC X(40)
+                   FROM PANEL-LINE-ENTRY (3).
+           05  LINE 6  COLUMN 1  PIC X(40)
+                   FROM PANEL-LINE-ENTRY (4).
+           05  LINE 7  COLUMN 1  PIC X(40)
+                   FROM PANEL-LINE-ENTRY (5).
+           05  LINE 8  COLUMN 1  PIC X(40)
+                   FROM PANEL-LINE-ENTRY (6).
+           05  LINE 9  COLUMN 1  PIC X(40)
+                   FROM PANEL-LINE-ENTRY (7).
+           05  LINE 10 COLUMN 1  PIC X(40)
+                   FROM PANEL-LINE-ENTRY (8).
+           05  LINE 11 COLUMN 1  PIC X(40)
+                   FROM PANEL-LINE-ENTRY (9).
+           05  LINE 12 COLUMN 1  VALUE "0.  Exit".
+           05  LINE 14 COLUMN 1  VALUE "Your selection?".
+           05  LINE 14 COLUMN 17 PIC 9 USING MENU-PICK.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           CALL "RUNHDR" USING "MENU04  ".
+           CALL "BATCHPRM" USING OPERATOR-ID VERBOSE-SWITCH.
+           PERFORM LOAD-THE-MENU-TABLE.
+           PERFORM LOAD-THE-OPERATOR-TABLE.
+           PERFORM OPEN-THE-LOG-FOR-APPEND.
+           PERFORM DETERMINE-THE-MODE.
+
+           IF RUNNING-IN-BATCH-MODE
+               PERFORM RUN-THE-BATCH-PICKS
+           ELSE
+               PERFORM SIGN-ON-THE-OPERATOR
+               IF OPERATOR-IS-SIGNED-ON
+                   PERFORM UNTIL TIME-TO-EXIT
+                       PERFORM GET-THE-MENU-PICK
+                       PERFORM LOG-THE-MENU-PICK
+                       PERFORM DO-THE-MENU-PICK
+                   END-PERFORM
+               END-IF
+           END-IF.
+
+           CLOSE MENU-LOG-FILE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       LOAD-THE-MENU-TABLE.
+           MOVE ZERO TO MENU-OPTION-COUNT.
+           OPEN INPUT MENU-CONTROL-FILE.
+           PERFORM READ-THE-NEXT-CTL-RECORD.
+           PERFORM UNTIL NO-MORE-CTL-RECORDS
+               ADD 1 TO MENU-OPTION-COUNT
+               SET MENU-OPTION-IDX TO MENU-OPTION-COUNT
+               MOVE MC-PICK    TO MO-PICK (MENU-OPTION-IDX)
+               MOVE MC-TEXT    TO MO-TEXT (MENU-OPTION-IDX)
+               MOVE MC-PROGRAM TO MO-PROGRAM (MENU-OPTION-IDX)
+               PERFORM READ-THE-NEXT-CTL-RECORD
+           END-PERFORM.
+           CLOSE MENU-CONTROL-FILE.
+           PERFORM BUILD-THE-PANEL-LINES.
+
+       BUILD-THE-PANEL-LINES.
+           MOVE SPACES TO PANEL-LINE-TABLE.
+           PERFORM BUILD-ONE-PANEL-LINE
+               VARYING MENU-OPTION-IDX FROM 1 BY 1
+               UNTIL MENU-OPTION-IDX > MENU-OPTION-COUNT.
+
+       BUILD-ONE-PANEL-LINE.
+           MOVE MO-PICK (MENU-OPTION-IDX)
+               TO PANEL-LINE-ENTRY (MENU-OPTION-IDX) (1:1).
+           MOVE ".  "
+               TO PANEL-LINE-ENTRY (MENU-OPTION-IDX) (2:3).
+           MOVE MO-TEXT (MENU-OPTION-IDX)
+               TO PANEL-LINE-ENTRY (MENU-OPTION-IDX) (5:36).
+
+       READ-THE-NEXT-CTL-RECORD.
+           READ MENU-CONTROL-FILE
+               AT END
+                   MOVE "Y" TO CTL-END-SWITCH
+           END-READ.
+
+       LOAD-THE-OPERATOR-TABLE.
+           OPEN INPUT OPERATOR-CONTROL-FILE.
+           PERFORM READ-THE-NEXT-OPERATOR.
+           PERFORM UNTIL NO-MORE-OPERATORS
+               ADD 1 TO OPERATOR-COUNT
+               SET OP-IDX TO OPERATOR-COUNT
+               MOVE OC-OPERATOR-ID TO OP-OPERATOR-ID (OP-IDX)
+               MOVE OC-PASSWORD    TO OP-PASSWORD (OP-IDX)
+               PERFORM READ-THE-NEXT-OPERATOR
+           END-PERFORM.
+           CLOSE OPERATOR-CONTROL-FILE.
+
+       READ-THE-NEXT-OPERATOR.
+           READ OPERATOR-CONTROL-FILE
+               AT END
+                   MOVE "Y" TO OPER-END-SWITCH
+           END-READ.
+
+       DETERMINE-THE-MODE.
+           OPEN INPUT MENU-PICK-FILE.
+           IF PICK-FILE-STATUS = "00"
+               MOVE "Y" TO BATCH-MODE-SWITCH
+           ELSE
+               MOVE "N" TO BATCH-MODE-SWITCH
+           END-IF.
+
+       SIGN-ON-THE-OPERATOR.
+           PERFORM UNTIL OPERATOR-IS-SIGNED-ON
+                       OR SIGNON-ATTEMPT-COUNT = 3
+               DISPLAY "Operator ID:"
+               ACCEPT ENTERED-OPERATOR-ID
+               DISPLAY "Password:"
+               ACCEPT ENTERED-PASSWORD
+               PERFORM CHECK-THE-SIGNON
+               IF NOT OPERATOR-IS-SIGNED-ON
+                   ADD 1 TO SIGNON-ATTEMPT-COUNT
+                   DISPLAY "Sign-on rejected. Try again."
+               END-IF
+           END-PERFORM.
+           IF NOT OPERATOR-IS-SIGNED-ON
+               DISPLAY "Access denied after 3 attempts."
+               MOVE "Sign-on denied after 3 attempts" TO EXC-TEXT
+               CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT
+           END-IF.
+
+       CHECK-THE-SIGNON.
+           MOVE "N" TO SIGNON-SWITCH.
+           IF OPERATOR-COUNT > 0
+               SET OP-IDX TO 1
+               SEARCH OPERATOR-ENTRY
+                   WHEN OP-OPERATOR-ID (OP-IDX) = ENTERED-OPERATOR-ID
+                    AND OP-PASSWORD (OP-IDX)    = ENTERED-PASSWORD
+                       MOVE "Y" TO SIGNON-SWITCH
+                       MOVE ENTERED-OPERATOR-ID TO OPERATOR-ID
+               END-SEARCH
+           END-IF.
+
+       RUN-THE-BATCH-PICKS.
+           PERFORM READ-THE-NEXT-PICK.
+           PERFORM UNTIL NO-MORE-PICKS OR TIME-TO-EXIT
+               MOVE MP-PICK TO MENU-PICK
+               PERFORM LOG-THE-MENU-PICK
+               PERFORM DO-THE-MENU-PICK
+               PERFORM READ-THE-NEXT-PICK
+           END-PERFORM.
+           CLOSE MENU-PICK-FILE.
+
+       READ-THE-NEXT-PICK.
+           READ MENU-PICK-FILE
+               AT END
+                   MOVE "Y" TO PICK-END-SWITCH
+           END-READ.
+
+       OPEN-THE-LOG-FOR-APPEND.
+           OPEN EXTEND MENU-LOG-FILE.
+           IF LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT MENU-LOG-FILE
+               CLOSE MENU-LOG-FILE
+               OPEN EXTEND MENU-LOG-FILE
+           END-IF.
+
+       LOG-THE-MENU-PICK.
+           IF RUN-IS-VERBOSE
+               DISPLAY "Logging selection " MENU-PICK
+                       " for " OPERATOR-ID
+           END-IF.
+           MOVE SPACES TO MENU-LOG-RECORD.
+           MOVE OPERATOR-ID TO ML-OPERATOR-ID.
+           ACCEPT ML-RUN-DATE FROM DATE.
+           ACCEPT ML-RUN-TIME FROM TIME.
+           MOVE MENU-PICK TO ML-MENU-PICK.
+           WRITE MENU-LOG-RECORD.
+
+       GET-THE-MENU-PICK.
+           MOVE ZERO TO MENU-PICK.
+           DISPLAY MENU-PANEL.
+           ACCEPT MENU-PANEL.
+
+      * The worker programs are each a self-contained job that
+      * ends with STOP RUN, so they are launched as their own
+      * run unit via CALL "SYSTEM" rather than CALLed in-line --
+      * an in-line CALL would let the worker's STOP RUN end the
+      * whole menu session instead of just that job.
+       DO-THE-MENU-PICK.
+           IF  MENU-PICK = 0
+               MOVE "Y" TO EXIT-SWITCH
+           ELSE
+               MOVE "N" TO PICK-FOUND-SWITCH
+               SET MENU-OPTION-IDX TO 1
+               PERFORM DISPATCH-THE-PICK
+                   VARYING MENU-OPTION-IDX FROM 1 BY 1
+                   UNTIL MENU-OPTION-IDX > MENU-OPTION-COUNT
+               IF NOT PICK-WAS-FOUND
+                   DISPLAY "Invalid selection"
+                   MOVE "Invalid menu selection" TO EXC-TEXT
+                   CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT
+               END-IF
+           END-IF.
+
+      * Worker program names in MENUCTL.DAT are upper-case for
+      * readability, but the installed worker executables are
+      * lower-case, so the name is folded to lower case before
+      * CALL "SYSTEM".
+       DISPATCH-THE-PICK.
+           IF MENU-PICK = MO-PICK (MENU-OPTION-IDX)
+               MOVE "Y" TO PICK-FOUND-SWITCH
+               MOVE FUNCTION LOWER-CASE (MO-PROGRAM (MENU-OPTION-IDX))
+                   TO LOWERED-PROGRAM
+               CALL "SYSTEM" USING LOWERED-PROGRAM
+           END-IF.
