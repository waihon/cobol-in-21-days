@@ -0,0 +1,7 @@
+      *--------------------------------------------------
+      * EIGERMSG.cpy
+      * One line of limerick text per record -- the external
+      * message-text record for the EIGER-series, so operations
+      * can update the verse without a recompile.
+      *--------------------------------------------------
+       01  EIGER-MESSAGE-RECORD        PIC X(50).
