@@ -0,0 +1,10 @@
+      *--------------------------------------------------
+      * RANGEXC.cpy
+      * Exception record for a rejected RANGE-series entry.
+      *--------------------------------------------------
+       01  RANGE-EXCEPTION-RECORD.
+           05  RX-VALUE-ENTERED      PIC 999.
+           05  FILLER                PIC X.
+           05  RX-RUN-DATE           PIC 9(6).
+           05  FILLER                PIC X.
+           05  RX-RUN-TIME           PIC 9(8).
