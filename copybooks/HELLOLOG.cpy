@@ -0,0 +1,17 @@
+      *--------------------------------------------------
+      * HELLOLOG.cpy
+      * One record per message issued by the HELLO-series
+      * message log, stamped with the run date and time so
+      * operations has a durable record of what was issued
+      * each day instead of console scroll.
+      *--------------------------------------------------
+       01  HELLO-LOG-RECORD.
+           05  HL-RUN-DATE           PIC 9(6).
+           05  FILLER                PIC X.
+           05  HL-RUN-TIME           PIC 9(8).
+           05  FILLER                PIC X.
+           05  HL-NAME               PIC X(10).
+           05  FILLER                PIC X.
+           05  HL-NUMBER             PIC 99.
+           05  FILLER                PIC X.
+           05  HL-MESSAGE            PIC X(20).
