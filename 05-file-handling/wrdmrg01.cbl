@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRDMRG01.
+      *--------------------------------------------------
+      * Grown from WRDSRT03's two-word ASCII compare.
+      * WRDSRT03 only ever held two words in memory at
+      * once and picked the lower one to display first;
+      * this keeps exactly that same WORD-A > WORD-B
+      * compare, but runs it across two already-sorted
+      * files instead of two keyed-in words, writing the
+      * merged, still-sorted result to a third file one
+      * record at a time -- the classic balance-line merge,
+      * without reading either input file into memory.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MERGE-INPUT-FILE-A ASSIGN TO "WRDMRGA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MERGE-INPUT-FILE-B ASSIGN TO "WRDMRGB.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MERGE-OUTPUT-FILE ASSIGN TO "WRDMRGO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MERGE-INPUT-FILE-A.
+       COPY WRDWORD REPLACING WORD-FILE-RECORD
+                            BY MERGE-A-RECORD.
+
+       FD  MERGE-INPUT-FILE-B.
+       COPY WRDWORD REPLACING WORD-FILE-RECORD
+                            BY MERGE-B-RECORD.
+
+       FD  MERGE-OUTPUT-FILE.
+       COPY WRDWORD REPLACING WORD-FILE-RECORD
+                            BY MERGE-OUTPUT-RECORD.
+
+       WORKING-STORAGE SECTION.
+
+       01  A-END-SWITCH      PIC X       VALUE "N".
+           88  NO-MORE-A-RECORDS         VALUE "Y".
+       01  B-END-SWITCH      PIC X       VALUE "N".
+           88  NO-MORE-B-RECORDS         VALUE "Y".
+       01  RECORDS-MERGED    PIC 9(5)    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM OPEN-THE-FILES.
+           PERFORM READ-THE-NEXT-A-RECORD.
+           PERFORM READ-THE-NEXT-B-RECORD.
+
+           PERFORM UNTIL NO-MORE-A-RECORDS AND NO-MORE-B-RECORDS
+               PERFORM MERGE-THE-NEXT-RECORD
+           END-PERFORM.
+
+           PERFORM CLOSE-THE-FILES.
+           DISPLAY "Records merged: " RECORDS-MERGED.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       OPEN-THE-FILES.
+           OPEN INPUT MERGE-INPUT-FILE-A.
+           OPEN INPUT MERGE-INPUT-FILE-B.
+           OPEN OUTPUT MERGE-OUTPUT-FILE.
+
+       READ-THE-NEXT-A-RECORD.
+           READ MERGE-INPUT-FILE-A
+               AT END
+                   MOVE "Y" TO A-END-SWITCH
+           END-READ.
+
+       READ-THE-NEXT-B-RECORD.
+           READ MERGE-INPUT-FILE-B
+               AT END
+                   MOVE "Y" TO B-END-SWITCH
+           END-READ.
+
+       MERGE-THE-NEXT-RECORD.
+           IF NO-MORE-A-RECORDS
+               PERFORM TAKE-THE-B-RECORD
+           ELSE
+               IF NO-MORE-B-RECORDS
+                   PERFORM TAKE-THE-A-RECORD
+               ELSE
+                   IF MERGE-A-RECORD > MERGE-B-RECORD
+                       PERFORM TAKE-THE-B-RECORD
+                   ELSE
+                       PERFORM TAKE-THE-A-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+       TAKE-THE-A-RECORD.
+           MOVE MERGE-A-RECORD TO MERGE-OUTPUT-RECORD.
+           WRITE MERGE-OUTPUT-RECORD.
+           ADD 1 TO RECORDS-MERGED.
+           PERFORM READ-THE-NEXT-A-RECORD.
+
+       TAKE-THE-B-RECORD.
+           MOVE MERGE-B-RECORD TO MERGE-OUTPUT-RECORD.
+           WRITE MERGE-OUTPUT-RECORD.
+           ADD 1 TO RECORDS-MERGED.
+           PERFORM READ-THE-NEXT-B-RECORD.
+
+       CLOSE-THE-FILES.
+           CLOSE MERGE-INPUT-FILE-A
+                 MERGE-INPUT-FILE-B
+                 MERGE-OUTPUT-FILE.
