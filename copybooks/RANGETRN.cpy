@@ -0,0 +1,10 @@
+      *--------------------------------------------------
+      * RANGETRN.cpy
+      * One value to bounds-check per record -- the batch
+      * transaction record for the RANGE-series check, so
+      * a whole night's worth of entries can be validated
+      * unattended instead of someone sitting at a
+      * terminal keying them one at a time.
+      *--------------------------------------------------
+       01  RANGE-TRANSACTION-RECORD.
+           05  RT-VALUE-ENTERED      PIC 999.
