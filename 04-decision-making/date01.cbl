@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATE01.
+      *------------------------------------------------
+      * Built on RANGE01's bounds-check pattern: asks the
+      * user for a month, day, and year and prints a
+      * message if the date is a valid calendar date --
+      * valid month, correct days for that month, and the
+      * February 29th leap-year rule.
+      *------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  ENTERED-MONTH     PIC 99.
+       01  ENTERED-DAY       PIC 99.
+       01  ENTERED-YEAR      PIC 9(4).
+       01  DAYS-IN-THIS-MONTH PIC 99.
+       01  LEAP-YEAR-SWITCH  PIC X        VALUE "N".
+           88  IS-A-LEAP-YEAR             VALUE "Y".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM GET-THE-DATE.
+
+           PERFORM CHECK-THE-DATE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       GET-THE-DATE.
+           DISPLAY "Enter the month (01-12).".
+           ACCEPT ENTERED-MONTH.
+           DISPLAY "Enter the day (01-31).".
+           ACCEPT ENTERED-DAY.
+           DISPLAY "Enter the year (YYYY).".
+           ACCEPT ENTERED-YEAR.
+
+       CHECK-THE-DATE.
+           IF ENTERED-MONTH < 1 OR ENTERED-MONTH > 12
+               DISPLAY "The month is out of range."
+           ELSE
+               PERFORM CHECK-FOR-LEAP-YEAR
+               PERFORM DETERMINE-DAYS-IN-MONTH
+               IF  ENTERED-DAY >= 1
+               AND ENTERED-DAY <= DAYS-IN-THIS-MONTH
+                   DISPLAY "The date is valid."
+               ELSE
+                   DISPLAY "The day is out of range for that month."
+               END-IF
+           END-IF.
+
+       CHECK-FOR-LEAP-YEAR.
+           MOVE "N" TO LEAP-YEAR-SWITCH.
+           IF FUNCTION MOD(ENTERED-YEAR, 4) = 0
+               IF FUNCTION MOD(ENTERED-YEAR, 100) = 0
+                   IF FUNCTION MOD(ENTERED-YEAR, 400) = 0
+                       MOVE "Y" TO LEAP-YEAR-SWITCH
+                   END-IF
+               ELSE
+                   MOVE "Y" TO LEAP-YEAR-SWITCH
+               END-IF
+           END-IF.
+
+       DETERMINE-DAYS-IN-MONTH.
+           EVALUATE ENTERED-MONTH
+               WHEN 1 WHEN 3 WHEN 5 WHEN 7 WHEN 8 WHEN 10 WHEN 12
+                   MOVE 31 TO DAYS-IN-THIS-MONTH
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO DAYS-IN-THIS-MONTH
+               WHEN 2
+                   IF IS-A-LEAP-YEAR
+                       MOVE 29 TO DAYS-IN-THIS-MONTH
+                   ELSE
+                       MOVE 28 TO DAYS-IN-THIS-MONTH
+                   END-IF
+           END-EVALUATE.
