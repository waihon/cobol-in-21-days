@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YESNOCNF.
+      *--------------------------------------------------
+      * Shared Y/N confirmation routine, pulled out of
+      * YESNO03/05's EDIT-THE-ANSWER so any program that
+      * needs a "really do this? Y/N" confirmation (not
+      * just the YESNO-series) can fold a raw keystroke to
+      * Y/N and find out whether it was a valid answer,
+      * instead of re-implementing the fold itself. Also
+      * recognizes the full words YES and NO, for operators
+      * from shops that expect full-word answers.
+      *
+      * LS-RAW-ANSWER    - the unedited entry, up to 3
+      *                    characters ("Y", "N", "YES", or
+      *                    "NO" in any case).
+      * LS-FOLDED-ANSWER - "Y" or "N" when valid.
+      * LS-VALID-SWITCH  - "Y" if LS-FOLDED-ANSWER was set,
+      *                    "N" if the entry was invalid.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-UPPER-ANSWER    PIC X(3).
+
+       LINKAGE SECTION.
+
+       01  LS-RAW-ANSWER      PIC X(3).
+       01  LS-FOLDED-ANSWER   PIC X.
+       01  LS-VALID-SWITCH    PIC X.
+
+       PROCEDURE DIVISION USING LS-RAW-ANSWER
+                                 LS-FOLDED-ANSWER
+                                 LS-VALID-SWITCH.
+
+       PROGRAM-BEGIN.
+
+           MOVE "N" TO LS-VALID-SWITCH.
+           MOVE LS-RAW-ANSWER TO WS-UPPER-ANSWER.
+           INSPECT WS-UPPER-ANSWER
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                       TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+
+           IF  WS-UPPER-ANSWER = "Y"
+           OR  WS-UPPER-ANSWER = "YES"
+               MOVE "Y" TO LS-FOLDED-ANSWER
+               MOVE "Y" TO LS-VALID-SWITCH
+           ELSE
+               IF  WS-UPPER-ANSWER = "N"
+               OR  WS-UPPER-ANSWER = "NO"
+                   MOVE "N" TO LS-FOLDED-ANSWER
+                   MOVE "Y" TO LS-VALID-SWITCH
+               END-IF
+           END-IF.
+
+       PROGRAM-DONE.
+           GOBACK.
