@@ -0,0 +1,160 @@
+      * Builds a field cross-reference report across the
+      * utility suite's copybooks, so a maintainer can see
+      * which copybook a field name came from without
+      * grepping the tree by hand. The list of copybooks to
+      * scan comes from XREFCTL.DAT -- one bare file name per
+      * line, the same flat-working-directory convention every
+      * other control file and DD name in this suite uses --
+      * so a newly added copybook is picked up by adding one
+      * line instead of a recompile.
+      *
+      * Each copybook is opened by name at run time, so this
+      * is the one program in the suite that needs a
+      * run-time-settable file name instead of a compiled-in
+      * literal; GnuCOBOL's ASSIGN TO DYNAMIC extension gives
+      * the SELECT a data item to read the path from.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREF01.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT XREF-CONTROL-FILE ASSIGN TO "XREFCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL COPYBOOK-SCAN-FILE
+               ASSIGN TO DYNAMIC SCAN-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SCAN-FILE-STATUS.
+
+           SELECT XREF-REPORT-FILE ASSIGN TO "XREF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  XREF-CONTROL-FILE.
+       01  XREF-CTL-LINE             PIC X(80).
+
+       FD  COPYBOOK-SCAN-FILE.
+       01  SCAN-LINE                 PIC X(80).
+
+       FD  XREF-REPORT-FILE.
+       01  XREF-REPORT-LINE          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  SCAN-PATH             PIC X(80).
+       01  SCAN-FILE-STATUS      PIC XX.
+       01  CURRENT-COPYBOOK-NAME PIC X(40).
+
+       01  CTL-END-SWITCH        PIC X       VALUE "N".
+           88  NO-MORE-CTL-LINES             VALUE "Y".
+       01  SCAN-END-SWITCH       PIC X       VALUE "N".
+           88  NO-MORE-SCAN-LINES            VALUE "Y".
+
+       01  TOK1                  PIC X(20).
+       01  TOK-LEVEL             PIC X(02).
+       01  TOK-NAME              PIC X(30).
+
+       01  FIELD-COUNT           PIC 9(4)    VALUE ZERO.
+       01  XREF-TABLE.
+           05  XREF-ENTRY OCCURS 1 TO 1000 TIMES
+                           DEPENDING ON FIELD-COUNT
+                           ASCENDING KEY IS XF-FIELD-NAME
+                           INDEXED BY XF-IDX.
+               10  XF-FIELD-NAME      PIC X(30).
+               10  XF-COPYBOOK        PIC X(40).
+
+       01  XREF-HEADING-1.
+           05  FILLER             PIC X(34)
+               VALUE "FIELD CROSS-REFERENCE -- FIELD".
+           05  FILLER             PIC X(17) VALUE "COPYBOOK".
+
+       01  XREF-DETAIL-LINE.
+           05  XD-FIELD-NAME      PIC X(30).
+           05  FILLER             PIC X(4)  VALUE SPACES.
+           05  XD-COPYBOOK        PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           CALL "RUNHDR" USING "XREF01  ".
+           PERFORM LOAD-THE-CROSS-REFERENCE.
+           PERFORM WRITE-THE-XREF-REPORT.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       LOAD-THE-CROSS-REFERENCE.
+           OPEN INPUT XREF-CONTROL-FILE.
+           PERFORM READ-THE-NEXT-CTL-LINE.
+           PERFORM UNTIL NO-MORE-CTL-LINES
+               MOVE XREF-CTL-LINE TO SCAN-PATH
+               MOVE XREF-CTL-LINE TO CURRENT-COPYBOOK-NAME
+               PERFORM SCAN-ONE-COPYBOOK
+               PERFORM READ-THE-NEXT-CTL-LINE
+           END-PERFORM.
+           CLOSE XREF-CONTROL-FILE.
+           IF FIELD-COUNT > 0
+               SORT XREF-ENTRY ASCENDING KEY XF-FIELD-NAME
+           END-IF.
+
+       READ-THE-NEXT-CTL-LINE.
+           READ XREF-CONTROL-FILE
+               AT END
+                   MOVE "Y" TO CTL-END-SWITCH
+           END-READ.
+
+       SCAN-ONE-COPYBOOK.
+           MOVE "N" TO SCAN-END-SWITCH.
+           OPEN INPUT COPYBOOK-SCAN-FILE.
+           IF SCAN-FILE-STATUS = "00"
+               PERFORM READ-THE-NEXT-SCAN-LINE
+               PERFORM UNTIL NO-MORE-SCAN-LINES
+                   PERFORM PARSE-THE-SCAN-LINE
+                   PERFORM READ-THE-NEXT-SCAN-LINE
+               END-PERFORM
+               CLOSE COPYBOOK-SCAN-FILE
+           END-IF.
+
+       READ-THE-NEXT-SCAN-LINE.
+           READ COPYBOOK-SCAN-FILE
+               AT END
+                   MOVE "Y" TO SCAN-END-SWITCH
+           END-READ.
+
+       PARSE-THE-SCAN-LINE.
+           IF SCAN-LINE (7:1) NOT = "*"
+               MOVE SPACES TO TOK-LEVEL TOK-NAME
+               UNSTRING SCAN-LINE DELIMITED BY ALL SPACE
+                   INTO TOK1 TOK-LEVEL TOK-NAME
+               INSPECT TOK-NAME REPLACING ALL "." BY SPACE
+               IF  TOK-LEVEL IS NUMERIC
+               AND TOK-NAME NOT = SPACES
+               AND TOK-NAME NOT = "FILLER"
+                   PERFORM ADD-TO-THE-XREF-TABLE
+               END-IF
+           END-IF.
+
+       ADD-TO-THE-XREF-TABLE.
+           ADD 1 TO FIELD-COUNT.
+           SET XF-IDX TO FIELD-COUNT.
+           MOVE TOK-NAME TO XF-FIELD-NAME (XF-IDX).
+           MOVE CURRENT-COPYBOOK-NAME TO XF-COPYBOOK (XF-IDX).
+
+       WRITE-THE-XREF-REPORT.
+           OPEN OUTPUT XREF-REPORT-FILE.
+           MOVE XREF-HEADING-1 TO XREF-REPORT-LINE.
+           WRITE XREF-REPORT-LINE.
+           PERFORM WRITE-ONE-XREF-LINE
+               VARYING XF-IDX FROM 1 BY 1
+               UNTIL XF-IDX > FIELD-COUNT.
+           CLOSE XREF-REPORT-FILE.
+
+       WRITE-ONE-XREF-LINE.
+           MOVE SPACES TO XREF-DETAIL-LINE.
+           MOVE XF-FIELD-NAME (XF-IDX) TO XD-FIELD-NAME.
+           MOVE XF-COPYBOOK (XF-IDX)   TO XD-COPYBOOK.
+           MOVE XREF-DETAIL-LINE TO XREF-REPORT-LINE.
+           WRITE XREF-REPORT-LINE.
