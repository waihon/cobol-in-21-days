@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUNHDR.
+      *--------------------------------------------------
+      * Shared run-header stamp. None of the tutorial
+      * programs print a run date, time, or job name
+      * anywhere in their DISPLAY output, so operations
+      * can't tell which run produced a given console log
+      * after the fact. Any program can PERFORM this at the
+      * top of PROGRAM-BEGIN to stamp its console output
+      * with the job name and the current run date/time
+      * instead of re-ACCEPTing DATE/TIME itself.
+      *
+      * LS-JOB-NAME - the calling program's job name, up to
+      *               8 characters.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  WS-RUN-DATE        PIC 9(6).
+       01  WS-RUN-TIME        PIC 9(8).
+
+       01  RUN-HEADER-LINE.
+           05  FILLER             PIC X(9)  VALUE "Job:    ".
+           05  RH-JOB-NAME        PIC X(8).
+           05  FILLER             PIC X(11) VALUE "  Run Date:".
+           05  RH-RUN-DATE        PIC 99/99/99.
+           05  FILLER             PIC X(11) VALUE "  Run Time:".
+           05  RH-RUN-HOUR        PIC 99.
+           05  FILLER             PIC X(1)  VALUE ":".
+           05  RH-RUN-MINUTE      PIC 99.
+           05  FILLER             PIC X(1)  VALUE ":".
+           05  RH-RUN-SECOND      PIC 99.
+
+       LINKAGE SECTION.
+
+       01  LS-JOB-NAME        PIC X(8).
+
+       PROCEDURE DIVISION USING LS-JOB-NAME.
+
+       PROGRAM-BEGIN.
+
+           MOVE LS-JOB-NAME TO RH-JOB-NAME.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           ACCEPT WS-RUN-TIME FROM TIME.
+           MOVE WS-RUN-DATE TO RH-RUN-DATE.
+           MOVE WS-RUN-TIME(1:2) TO RH-RUN-HOUR.
+           MOVE WS-RUN-TIME(3:2) TO RH-RUN-MINUTE.
+           MOVE WS-RUN-TIME(5:2) TO RH-RUN-SECOND.
+           DISPLAY RUN-HEADER-LINE.
+
+       PROGRAM-DONE.
+           GOBACK.
