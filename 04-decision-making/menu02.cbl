@@ -0,0 +1,217 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU02.
+      *------------------------------------------------
+      * Grown from MENU01 so the operator can pick
+      * several jobs in one sitting instead of the
+      * program ending after a single selection.
+      * Choice 0 exits the menu loop. The menu text and
+      * the worker program for each choice are read from
+      * MENUCTL.DAT so operations can add a job to the
+      * menu without a recompile. If MENUPICK.DAT is
+      * present it is read as a queue of unattended
+      * selections, the same way WRDSRT04 auto-detects a
+      * batch input file, so a night's worth of menu jobs
+      * can be queued up ahead of time; with no MENUPICK.DAT
+      * present the menu still prompts at the console.
+      *------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL MENU-LOG-FILE ASSIGN TO "MENULOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+
+           SELECT MENU-CONTROL-FILE ASSIGN TO "MENUCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL MENU-PICK-FILE ASSIGN TO "MENUPICK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PICK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MENU-LOG-FILE.
+       COPY MENULOG.
+
+       FD  MENU-CONTROL-FILE.
+       COPY MENUCTL.
+
+       FD  MENU-PICK-FILE.
+       COPY MENUPICK.
+
+       WORKING-STORAGE SECTION.
+       COPY MENUTAB.
+
+       01  MENU-PICK         PIC 9.
+       01  EXIT-SWITCH       PIC X         VALUE "N".
+           88  TIME-TO-EXIT                VALUE "Y".
+       01  OPERATOR-ID       PIC X(8)      VALUE "OPER001".
+       01  VERBOSE-SWITCH    PIC X         VALUE "N".
+           88  RUN-IS-VERBOSE              VALUE "Y".
+       01  LOG-FILE-STATUS   PIC XX.
+       01  CTL-END-SWITCH    PIC X         VALUE "N".
+           88  NO-MORE-CTL-RECORDS        VALUE "Y".
+       01  PICK-FOUND-SWITCH PIC X         VALUE "N".
+           88  PICK-WAS-FOUND             VALUE "Y".
+       01  RAW-MENU-PICK     PIC X.
+       01  EXC-JOB-NAME      PIC X(8)      VALUE "MENU02".
+       01  EXC-TEXT          PIC X(40).
+       01  LOWERED-PROGRAM   PIC X(8).
+       01  PICK-FILE-STATUS  PIC XX.
+       01  BATCH-MODE-SWITCH PIC X         VALUE "N".
+           88  RUNNING-IN-BATCH-MODE      VALUE "Y".
+       01  PICK-END-SWITCH   PIC X         VALUE "N".
+           88  NO-MORE-PICKS              VALUE "Y".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           CALL "RUNHDR" USING "MENU02  ".
+           CALL "BATCHPRM" USING OPERATOR-ID VERBOSE-SWITCH.
+           PERFORM LOAD-THE-MENU-TABLE.
+           PERFORM OPEN-THE-LOG-FOR-APPEND.
+           PERFORM DETERMINE-THE-MODE.
+
+           IF RUNNING-IN-BATCH-MODE
+               PERFORM RUN-THE-BATCH-PICKS
+           ELSE
+               PERFORM UNTIL TIME-TO-EXIT
+                   PERFORM GET-THE-MENU-PICK
+                   PERFORM LOG-THE-MENU-PICK
+                   PERFORM DO-THE-MENU-PICK
+               END-PERFORM
+           END-IF.
+
+           CLOSE MENU-LOG-FILE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       LOAD-THE-MENU-TABLE.
+           MOVE ZERO TO MENU-OPTION-COUNT.
+           OPEN INPUT MENU-CONTROL-FILE.
+           PERFORM READ-THE-NEXT-CTL-RECORD.
+           PERFORM UNTIL NO-MORE-CTL-RECORDS
+               ADD 1 TO MENU-OPTION-COUNT
+               SET MENU-OPTION-IDX TO MENU-OPTION-COUNT
+               MOVE MC-PICK    TO MO-PICK (MENU-OPTION-IDX)
+               MOVE MC-TEXT    TO MO-TEXT (MENU-OPTION-IDX)
+               MOVE MC-PROGRAM TO MO-PROGRAM (MENU-OPTION-IDX)
+               PERFORM READ-THE-NEXT-CTL-RECORD
+           END-PERFORM.
+           CLOSE MENU-CONTROL-FILE.
+
+       READ-THE-NEXT-CTL-RECORD.
+           READ MENU-CONTROL-FILE
+               AT END
+                   MOVE "Y" TO CTL-END-SWITCH
+           END-READ.
+
+       DETERMINE-THE-MODE.
+           OPEN INPUT MENU-PICK-FILE.
+           IF PICK-FILE-STATUS = "00"
+               MOVE "Y" TO BATCH-MODE-SWITCH
+           ELSE
+               MOVE "N" TO BATCH-MODE-SWITCH
+           END-IF.
+
+       RUN-THE-BATCH-PICKS.
+           PERFORM READ-THE-NEXT-PICK.
+           PERFORM UNTIL NO-MORE-PICKS OR TIME-TO-EXIT
+               MOVE MP-PICK TO MENU-PICK
+               PERFORM LOG-THE-MENU-PICK
+               PERFORM DO-THE-MENU-PICK
+               PERFORM READ-THE-NEXT-PICK
+           END-PERFORM.
+           CLOSE MENU-PICK-FILE.
+
+       READ-THE-NEXT-PICK.
+           READ MENU-PICK-FILE
+               AT END
+                   MOVE "Y" TO PICK-END-SWITCH
+           END-READ.
+
+       OPEN-THE-LOG-FOR-APPEND.
+           OPEN EXTEND MENU-LOG-FILE.
+           IF LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT MENU-LOG-FILE
+               CLOSE MENU-LOG-FILE
+               OPEN EXTEND MENU-LOG-FILE
+           END-IF.
+
+       LOG-THE-MENU-PICK.
+           IF RUN-IS-VERBOSE
+               DISPLAY "Logging selection " MENU-PICK
+                       " for " OPERATOR-ID
+           END-IF.
+           MOVE SPACES TO MENU-LOG-RECORD.
+           MOVE OPERATOR-ID TO ML-OPERATOR-ID.
+           ACCEPT ML-RUN-DATE FROM DATE.
+           ACCEPT ML-RUN-TIME FROM TIME.
+           MOVE MENU-PICK TO ML-MENU-PICK.
+           WRITE MENU-LOG-RECORD.
+
+       GET-THE-MENU-PICK.
+
+           PERFORM DISPLAY-THE-MENU.
+           PERFORM GET-THE-PICK.
+
+      * The worker programs are each a self-contained job that
+      * ends with STOP RUN, so they are launched as their own
+      * run unit via CALL "SYSTEM" rather than CALLed in-line --
+      * an in-line CALL would let the worker's STOP RUN end the
+      * whole menu session instead of just that job.
+       DO-THE-MENU-PICK.
+           IF  MENU-PICK = 0
+               MOVE "Y" TO EXIT-SWITCH
+           ELSE
+               MOVE "N" TO PICK-FOUND-SWITCH
+               SET MENU-OPTION-IDX TO 1
+               PERFORM DISPATCH-THE-PICK
+                   VARYING MENU-OPTION-IDX FROM 1 BY 1
+                   UNTIL MENU-OPTION-IDX > MENU-OPTION-COUNT
+               IF NOT PICK-WAS-FOUND
+                   DISPLAY "Invalid selection"
+                   MOVE "Invalid menu selection" TO EXC-TEXT
+                   CALL "EXCLOG" USING EXC-JOB-NAME EXC-TEXT
+               END-IF
+           END-IF.
+
+      * Worker program names in MENUCTL.DAT are upper-case for
+      * readability, but the installed worker executables are
+      * lower-case, so the name is folded to lower case before
+      * CALL "SYSTEM".
+       DISPATCH-THE-PICK.
+           IF MENU-PICK = MO-PICK (MENU-OPTION-IDX)
+               MOVE "Y" TO PICK-FOUND-SWITCH
+               MOVE FUNCTION LOWER-CASE (MO-PROGRAM (MENU-OPTION-IDX))
+                   TO LOWERED-PROGRAM
+               CALL "SYSTEM" USING LOWERED-PROGRAM
+           END-IF.
+
+      * Level 3 routines
+       DISPLAY-THE-MENU.
+           DISPLAY "Please enter the number of the message".
+           DISPLAY "that you wish to display.".
+      * Display a blank line
+           DISPLAY " ".
+           PERFORM DISPLAY-ONE-MENU-LINE
+               VARYING MENU-OPTION-IDX FROM 1 BY 1
+               UNTIL MENU-OPTION-IDX > MENU-OPTION-COUNT.
+           DISPLAY "0.  Exit".
+      * Display a blank line
+           DISPLAY " ".
+           DISPLAY "Your selection?".
+
+       DISPLAY-ONE-MENU-LINE.
+           DISPLAY MO-PICK (MENU-OPTION-IDX) ".  "
+                   MO-TEXT (MENU-OPTION-IDX).
+
+       GET-THE-PICK.
+           ACCEPT RAW-MENU-PICK.
+           PERFORM UNTIL RAW-MENU-PICK IS NUMERIC
+               DISPLAY "Please enter a single digit, 0-9."
+               ACCEPT RAW-MENU-PICK
+           END-PERFORM.
+           MOVE RAW-MENU-PICK TO MENU-PICK.
