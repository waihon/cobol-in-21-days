@@ -0,0 +1,18 @@
+      *--------------------------------------------------
+      * GLEXTR.cpy
+      * General-ledger extract record fed from an
+      * ADD-series batch run's grand total, one line per
+      * run, in the debit/credit pair format the GL
+      * posting job expects.
+      *--------------------------------------------------
+       01  GL-EXTRACT-RECORD.
+           05  GX-JOB-NAME           PIC X(8).
+           05  FILLER                PIC X.
+           05  GX-RUN-DATE           PIC 9(6).
+           05  FILLER                PIC X.
+           05  GX-DEBIT-ACCOUNT      PIC 9(6).
+           05  FILLER                PIC X.
+           05  GX-CREDIT-ACCOUNT     PIC 9(6).
+           05  FILLER                PIC X.
+           05  GX-AMOUNT             PIC S9(7)V99
+                                      SIGN IS TRAILING SEPARATE.
