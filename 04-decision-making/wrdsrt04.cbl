@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WRDSRT04.
+      *--------------------------------------------------
+      * Grown from WRDSRT03. WORD-1/WORD-2 only ever held
+      * two words, so this generalizes the list to an
+      * OCCURS table sized by how many words are actually
+      * entered, and sorts it with the SORT verb instead
+      * of a single IF comparison -- same "sorted in ASCII
+      * order" output style, but for as many words as the
+      * operator loads. An optional case-insensitive
+      * compare mode sorts mixed-case names/codes the way
+      * catalog rules expect instead of by raw ASCII value;
+      * the words are still displayed in their original
+      * case, only the sort key is folded.
+      *
+      * If WRDIN.DAT exists it is read as a batch word
+      * list and the sorted list is written to WRDOUT.DAT
+      * unattended, so a full daily product-code list can
+      * be run without anyone typing words at a console.
+      * With no WRDIN.DAT present the original interactive
+      * ACCEPT/DISPLAY behavior is used. Batch mode always
+      * compares case-sensitively -- there's no operator
+      * at a prompt to ask.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL WORD-INPUT-FILE ASSIGN TO "WRDIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IN-FILE-STATUS.
+
+           SELECT WORD-OUTPUT-FILE ASSIGN TO "WRDOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WORD-INPUT-FILE.
+       COPY WRDWORD.
+
+       FD  WORD-OUTPUT-FILE.
+       COPY WRDWORD REPLACING WORD-FILE-RECORD
+                            BY WORD-OUTPUT-RECORD.
+
+       WORKING-STORAGE SECTION.
+
+       01  WORD-COUNT        PIC 9(3).
+       01  CASE-MODE-SWITCH  PIC X       VALUE "N".
+           88  IGNORE-CASE               VALUE "Y".
+       01  IN-FILE-STATUS    PIC XX.
+       01  BATCH-MODE-SWITCH PIC X       VALUE "N".
+           88  RUNNING-IN-BATCH-MODE     VALUE "Y".
+       01  IN-END-SWITCH     PIC X       VALUE "N".
+           88  NO-MORE-WORDS-IN-FILE     VALUE "Y".
+       01  VALID-COUNT-SWITCH PIC X      VALUE "N".
+           88  COUNT-IS-VALID            VALUE "Y".
+
+       01  WORD-TABLE.
+           05  WORD-ENTRY OCCURS 1 TO 100 TIMES
+                           DEPENDING ON WORD-COUNT
+                           ASCENDING KEY IS WD-SORT-KEY
+                           INDEXED BY WORD-IDX.
+               10  WD-TEXT       PIC X(50).
+               10  WD-SORT-KEY   PIC X(50).
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM DETERMINE-THE-MODE.
+
+           IF RUNNING-IN-BATCH-MODE
+               PERFORM LOAD-THE-WORDS-FROM-FILE
+           ELSE
+               PERFORM ENTER-THE-WORDS
+           END-IF.
+
+           PERFORM DISPLAY-THE-WORDS.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       DETERMINE-THE-MODE.
+           OPEN INPUT WORD-INPUT-FILE.
+           IF IN-FILE-STATUS = "00"
+               MOVE "Y" TO BATCH-MODE-SWITCH
+           ELSE
+               MOVE "N" TO BATCH-MODE-SWITCH
+           END-IF.
+
+       LOAD-THE-WORDS-FROM-FILE.
+           MOVE ZERO TO WORD-COUNT.
+           PERFORM READ-THE-NEXT-WORD.
+           PERFORM UNTIL NO-MORE-WORDS-IN-FILE
+               IF WORD-COUNT >= 100
+                   DISPLAY "Word list exceeds 100 entries; "
+                           "the rest were rejected."
+                   MOVE "Y" TO IN-END-SWITCH
+               ELSE
+                   ADD 1 TO WORD-COUNT
+                   SET WORD-IDX TO WORD-COUNT
+                   MOVE WORD-FILE-RECORD TO WD-TEXT (WORD-IDX)
+                   PERFORM BUILD-THE-SORT-KEY
+                   PERFORM READ-THE-NEXT-WORD
+               END-IF
+           END-PERFORM.
+           CLOSE WORD-INPUT-FILE.
+
+       READ-THE-NEXT-WORD.
+           READ WORD-INPUT-FILE
+               AT END
+                   MOVE "Y" TO IN-END-SWITCH
+           END-READ.
+
+       ENTER-THE-WORDS.
+           CLOSE WORD-INPUT-FILE.
+
+           DISPLAY "This program will accept a list of".
+           DISPLAY "words, and then display them".
+           DISPLAY "in ASCII order.".
+
+           DISPLAY "Compare case-insensitively? (Y/N)".
+           ACCEPT CASE-MODE-SWITCH.
+
+           PERFORM UNTIL COUNT-IS-VALID
+               DISPLAY "How many words? (1-100)"
+               ACCEPT WORD-COUNT
+               IF  WORD-COUNT >= 1
+               AND WORD-COUNT <= 100
+                   MOVE "Y" TO VALID-COUNT-SWITCH
+               ELSE
+                   DISPLAY "The word count must be between 1 and 100."
+               END-IF
+           END-PERFORM.
+
+           PERFORM GET-ONE-WORD
+               VARYING WORD-IDX FROM 1 BY 1
+               UNTIL WORD-IDX > WORD-COUNT.
+
+       GET-ONE-WORD.
+           DISPLAY "Please enter the next word.".
+           ACCEPT WD-TEXT (WORD-IDX).
+           PERFORM BUILD-THE-SORT-KEY.
+
+       BUILD-THE-SORT-KEY.
+           MOVE WD-TEXT (WORD-IDX) TO WD-SORT-KEY (WORD-IDX).
+           IF IGNORE-CASE
+               INSPECT WD-SORT-KEY (WORD-IDX)
+                   CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                           TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-IF.
+
+       DISPLAY-THE-WORDS.
+           SORT WORD-ENTRY ASCENDING KEY WD-SORT-KEY.
+
+           IF RUNNING-IN-BATCH-MODE
+               PERFORM WRITE-THE-SORTED-FILE
+           ELSE
+               DISPLAY "The words sorted in ASCII order are:"
+               PERFORM DISPLAY-ONE-WORD
+                   VARYING WORD-IDX FROM 1 BY 1
+                   UNTIL WORD-IDX > WORD-COUNT
+           END-IF.
+
+       DISPLAY-ONE-WORD.
+           DISPLAY WD-TEXT (WORD-IDX).
+
+       WRITE-THE-SORTED-FILE.
+           OPEN OUTPUT WORD-OUTPUT-FILE.
+           PERFORM WRITE-ONE-WORD
+               VARYING WORD-IDX FROM 1 BY 1
+               UNTIL WORD-IDX > WORD-COUNT.
+           CLOSE WORD-OUTPUT-FILE.
+
+       WRITE-ONE-WORD.
+           MOVE WD-TEXT (WORD-IDX) TO WORD-OUTPUT-RECORD.
+           WRITE WORD-OUTPUT-RECORD.
