@@ -0,0 +1,9 @@
+      *--------------------------------------------------
+      * MENUPICK.cpy
+      * One menu selection per record -- an optional batch
+      * picklist so an operator can queue up a night's worth
+      * of MENU02 jobs ahead of time instead of sitting at
+      * the console keying each one in turn.
+      *--------------------------------------------------
+       01  MENU-PICK-RECORD.
+           05  MP-PICK               PIC 9.
