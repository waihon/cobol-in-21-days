@@ -0,0 +1,12 @@
+      *--------------------------------------------------
+      * RUNDATE.cpy
+      * "RUN DATE: 99/99/99" fragment shared by the report
+      * headings across the suite, so each report doesn't
+      * redefine the same FILLER/PICTURE pair. Meant to be
+      * COPYed into the 05-level of an existing 01 heading
+      * group; use COPY RUNDATE REPLACING RD-RUN-DATE BY
+      * <your field name> if the heading already has a
+      * field name in use for it.
+      *--------------------------------------------------
+           05  FILLER                PIC X(10) VALUE "RUN DATE: ".
+           05  RD-RUN-DATE           PIC 99/99/99.
