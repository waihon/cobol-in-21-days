@@ -0,0 +1,237 @@
+      * Grown from HELLO02's THE-NAME into a real customer
+      * name/address lookup instead of a throwaway greeting
+      * field.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HELLO06.
+      *--------------------------------------------------
+      * HELLO02 accepted THE-NAME into a 10-byte field just
+      * to say hello and discard it. THE-NAME is now the
+      * key into a name/address master, with
+      * add/change/delete/inquire transactions driven from
+      * a simple console menu. THE-NAME is also edited
+      * before it is used or stored -- an alphabetic-and-
+      * space check (the ALPHABETIC class includes letters
+      * and space) so bad keystrokes don't get baked into
+      * the master.
+      *
+      * The natural choice for a keyed master is
+      * ORGANIZATION IS INDEXED (this platform's equivalent
+      * of a mainframe VSAM KSDS), but not every runtime
+      * this suite ships to has indexed file support built
+      * in. The master is kept instead as an always-sorted
+      * in-memory table searched with SEARCH ALL (a binary
+      * search on NM-NAME, the same lookup behavior a real
+      * index would give), loaded from and rewritten to a
+      * flat NAMEMAST.DAT file so changes persist across
+      * runs. Swap NAME-MASTER-FILE to ORGANIZATION IS
+      * INDEXED once running on a runtime with indexed
+      * file support.
+      *--------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL NAME-MASTER-FILE
+               ASSIGN TO "NAMEMAST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NAME-MASTER-FILE.
+       COPY NAMEADDR.
+
+       WORKING-STORAGE SECTION.
+
+       01  THE-NAME          PICTURE IS XXXXXXXXXX.
+       01  MASTER-FILE-STATUS PIC XX.
+       01  MASTER-END-SWITCH PIC X.
+           88  NO-MORE-MASTER-RECORDS      VALUE "Y".
+       01  TRANSACTION-CODE  PIC X.
+       01  EXIT-SWITCH       PIC X         VALUE "N".
+           88  TIME-TO-EXIT                VALUE "Y".
+       01  NAME-VALID-SWITCH PIC X.
+           88  NAME-IS-VALID               VALUE "Y".
+       01  FOUND-SWITCH      PIC X.
+           88  NAME-WAS-FOUND              VALUE "Y".
+       01  SHIFT-IDX         PIC 9(3).
+
+       01  MASTER-COUNT      PIC 9(3)      VALUE ZERO.
+       01  NAME-TABLE.
+           05  NAME-ENTRY OCCURS 1 TO 500 TIMES
+                           DEPENDING ON MASTER-COUNT
+                           ASCENDING KEY IS TBL-NAME
+                           INDEXED BY NAME-IDX.
+               10  TBL-NAME          PIC X(10).
+               10  TBL-ADDRESS       PIC X(30).
+               10  TBL-CITY          PIC X(15).
+               10  TBL-STATE         PIC X(02).
+               10  TBL-ZIP           PIC X(09).
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           PERFORM LOAD-THE-MASTER-FILE.
+
+           PERFORM UNTIL TIME-TO-EXIT
+               PERFORM GET-THE-TRANSACTION-CODE
+               PERFORM DO-THE-TRANSACTION
+           END-PERFORM.
+
+           PERFORM SAVE-THE-MASTER-FILE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       LOAD-THE-MASTER-FILE.
+           MOVE ZERO TO MASTER-COUNT.
+           OPEN INPUT NAME-MASTER-FILE.
+           IF MASTER-FILE-STATUS = "00"
+               PERFORM READ-THE-NEXT-MASTER-RECORD
+               PERFORM UNTIL NO-MORE-MASTER-RECORDS
+                   ADD 1 TO MASTER-COUNT
+                   SET NAME-IDX TO MASTER-COUNT
+                   MOVE NM-NAME    TO TBL-NAME    (NAME-IDX)
+                   MOVE NM-ADDRESS TO TBL-ADDRESS (NAME-IDX)
+                   MOVE NM-CITY    TO TBL-CITY    (NAME-IDX)
+                   MOVE NM-STATE   TO TBL-STATE   (NAME-IDX)
+                   MOVE NM-ZIP     TO TBL-ZIP     (NAME-IDX)
+                   PERFORM READ-THE-NEXT-MASTER-RECORD
+               END-PERFORM
+           END-IF.
+           CLOSE NAME-MASTER-FILE.
+
+       READ-THE-NEXT-MASTER-RECORD.
+           READ NAME-MASTER-FILE
+               AT END
+                   MOVE "Y" TO MASTER-END-SWITCH
+           END-READ.
+
+       SAVE-THE-MASTER-FILE.
+           OPEN OUTPUT NAME-MASTER-FILE.
+           PERFORM WRITE-ONE-MASTER-RECORD
+               VARYING NAME-IDX FROM 1 BY 1
+               UNTIL NAME-IDX > MASTER-COUNT.
+           CLOSE NAME-MASTER-FILE.
+
+       WRITE-ONE-MASTER-RECORD.
+           MOVE TBL-NAME    (NAME-IDX) TO NM-NAME.
+           MOVE TBL-ADDRESS (NAME-IDX) TO NM-ADDRESS.
+           MOVE TBL-CITY    (NAME-IDX) TO NM-CITY.
+           MOVE TBL-STATE   (NAME-IDX) TO NM-STATE.
+           MOVE TBL-ZIP     (NAME-IDX) TO NM-ZIP.
+           WRITE NAME-MASTER-RECORD.
+
+       GET-THE-TRANSACTION-CODE.
+           DISPLAY "A)dd  C)hange  D)elete  I)nquire  X)it".
+           DISPLAY "Transaction?".
+           ACCEPT TRANSACTION-CODE.
+
+       DO-THE-TRANSACTION.
+           EVALUATE TRANSACTION-CODE
+               WHEN "A"
+                   PERFORM ADD-A-RECORD
+               WHEN "C"
+                   PERFORM CHANGE-A-RECORD
+               WHEN "D"
+                   PERFORM DELETE-A-RECORD
+               WHEN "I"
+                   PERFORM INQUIRE-A-RECORD
+               WHEN "X"
+                   MOVE "Y" TO EXIT-SWITCH
+               WHEN OTHER
+                   DISPLAY "Invalid transaction code."
+           END-EVALUATE.
+
+       GET-THE-NAME.
+           DISPLAY "Enter the name.".
+           ACCEPT THE-NAME.
+           MOVE "N" TO NAME-VALID-SWITCH.
+           PERFORM UNTIL NAME-IS-VALID
+               IF THE-NAME IS ALPHABETIC
+                   MOVE "Y" TO NAME-VALID-SWITCH
+               ELSE
+                   DISPLAY "Name must be letters and spaces only."
+                   ACCEPT THE-NAME
+               END-IF
+           END-PERFORM.
+
+       FIND-THE-NAME.
+           MOVE "N" TO FOUND-SWITCH.
+           IF MASTER-COUNT > 0
+               SET NAME-IDX TO 1
+               SEARCH ALL NAME-ENTRY
+                   WHEN TBL-NAME (NAME-IDX) = THE-NAME
+                       MOVE "Y" TO FOUND-SWITCH
+               END-SEARCH
+           END-IF.
+
+       ADD-A-RECORD.
+           PERFORM GET-THE-NAME.
+           PERFORM FIND-THE-NAME.
+           IF NAME-WAS-FOUND
+               DISPLAY "That name is already on file."
+           ELSE IF MASTER-COUNT >= 500
+               DISPLAY "The name master is full; record not added."
+           ELSE
+               ADD 1 TO MASTER-COUNT
+               SET NAME-IDX TO MASTER-COUNT
+               MOVE THE-NAME TO TBL-NAME (NAME-IDX)
+               DISPLAY "Enter the address."
+               ACCEPT TBL-ADDRESS (NAME-IDX)
+               DISPLAY "Enter the city."
+               ACCEPT TBL-CITY (NAME-IDX)
+               DISPLAY "Enter the state."
+               ACCEPT TBL-STATE (NAME-IDX)
+               DISPLAY "Enter the zip code."
+               ACCEPT TBL-ZIP (NAME-IDX)
+               SORT NAME-ENTRY ASCENDING KEY TBL-NAME
+               DISPLAY "Record added."
+           END-IF.
+
+       CHANGE-A-RECORD.
+           PERFORM GET-THE-NAME.
+           PERFORM FIND-THE-NAME.
+           IF NAME-WAS-FOUND
+               DISPLAY "Enter the new address."
+               ACCEPT TBL-ADDRESS (NAME-IDX)
+               DISPLAY "Enter the new city."
+               ACCEPT TBL-CITY (NAME-IDX)
+               DISPLAY "Enter the new state."
+               ACCEPT TBL-STATE (NAME-IDX)
+               DISPLAY "Enter the new zip code."
+               ACCEPT TBL-ZIP (NAME-IDX)
+               DISPLAY "Record changed."
+           ELSE
+               DISPLAY "That name is not on file."
+           END-IF.
+
+       DELETE-A-RECORD.
+           PERFORM GET-THE-NAME.
+           PERFORM FIND-THE-NAME.
+           IF NAME-WAS-FOUND
+               PERFORM SHIFT-RECORDS-DOWN
+                   VARYING SHIFT-IDX FROM NAME-IDX BY 1
+                   UNTIL SHIFT-IDX >= MASTER-COUNT
+               SUBTRACT 1 FROM MASTER-COUNT
+               DISPLAY "Record deleted."
+           ELSE
+               DISPLAY "That name is not on file."
+           END-IF.
+
+       SHIFT-RECORDS-DOWN.
+           MOVE NAME-ENTRY (SHIFT-IDX + 1) TO NAME-ENTRY (SHIFT-IDX).
+
+       INQUIRE-A-RECORD.
+           PERFORM GET-THE-NAME.
+           PERFORM FIND-THE-NAME.
+           IF NAME-WAS-FOUND
+               DISPLAY "Name:    " TBL-NAME    (NAME-IDX)
+               DISPLAY "Address: " TBL-ADDRESS (NAME-IDX)
+               DISPLAY "City:    " TBL-CITY    (NAME-IDX)
+               DISPLAY "State:   " TBL-STATE   (NAME-IDX)
+               DISPLAY "Zip:     " TBL-ZIP     (NAME-IDX)
+           ELSE
+               DISPLAY "That name is not on file."
+           END-IF.
