@@ -0,0 +1,9 @@
+      *--------------------------------------------------
+      * ADDCKPT.cpy
+      * Checkpoint record for the ADD-series batch adder.
+      * Holds the number of transaction records successfully
+      * processed so a restart after an abend can skip past
+      * them instead of reprocessing the whole file.
+      *--------------------------------------------------
+       01  ADD-CHECKPOINT-RECORD.
+           05  CKPT-LAST-RECORD      PIC 9(7).
