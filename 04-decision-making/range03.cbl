@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANGE03.
+      *------------------------------------------------
+      * Grown from RANGE01/RANGE02. The low and high
+      * bounds are read from RANGECTL.DAT instead of
+      * being compiled into the program, so the same
+      * check can be reused for other fields, such as
+      * a batch quantity limit, just by changing the
+      * control record.
+      *------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-CONTROL-FILE ASSIGN TO "RANGECTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE-CONTROL-FILE.
+       COPY RANGECTL.
+
+       WORKING-STORAGE SECTION.
+
+       01  THE-NUMBER        PIC 999.
+       01  LOW-BOUND         PIC 999.
+       01  HIGH-BOUND        PIC 999.
+       01  BOUNDS-MODE       PIC X.
+           88  BOUNDS-ARE-INCLUSIVE      VALUE "I".
+
+       PROCEDURE DIVISION.
+       PROGRAM-BEGIN.
+
+           PERFORM GET-THE-BOUNDS.
+
+           PERFORM GET-THE-NUMBER.
+
+           PERFORM CHECK-THE-NUMBER.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       GET-THE-BOUNDS.
+           OPEN INPUT RANGE-CONTROL-FILE.
+           READ RANGE-CONTROL-FILE.
+           MOVE RC-LOW-BOUND TO LOW-BOUND.
+           MOVE RC-HIGH-BOUND TO HIGH-BOUND.
+           MOVE RC-BOUNDS-MODE TO BOUNDS-MODE.
+           CLOSE RANGE-CONTROL-FILE.
+
+       GET-THE-NUMBER.
+           IF BOUNDS-ARE-INCLUSIVE
+               DISPLAY "Enter a number between " LOW-BOUND
+               DISPLAY "and " HIGH-BOUND ", inclusive."
+           ELSE
+               DISPLAY "Enter a number greater than " LOW-BOUND
+               DISPLAY "and less than " HIGH-BOUND "."
+           END-IF
+           ACCEPT THE-NUMBER.
+
+       CHECK-THE-NUMBER.
+           IF BOUNDS-ARE-INCLUSIVE
+               IF  THE-NUMBER >= LOW-BOUND
+               AND THE-NUMBER <= HIGH-BOUND
+                   DISPLAY "The number is in range."
+               ELSE
+                   DISPLAY "The number is out of range."
+               END-IF
+           ELSE
+               IF  THE-NUMBER > LOW-BOUND
+               AND THE-NUMBER < HIGH-BOUND
+                   DISPLAY "The number is in range."
+               ELSE
+                   DISPLAY "The number is out of range."
+               END-IF
+           END-IF.
