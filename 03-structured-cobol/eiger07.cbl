@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EIGER07.
+
+      * Grown from EIGER06. MAIN-LOGIC called
+      * ADD-NUMBER-AND-DISPLAY exactly five times, once per
+      * hardcoded limerick line compiled into the program
+      * ("MOVE 'There once was a lady from Eiger,' TO
+      * THE-MESSAGE"). The lines are now read from
+      * EIGERMSG.DAT into an OCCURS table sized by however
+      * many lines are actually loaded, and MAIN-LOGIC does a
+      * PERFORM VARYING over the table instead of five
+      * separate MOVE/PERFORM pairs, so the same structure
+      * supports a verse of any length rather than being
+      * locked to five lines.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EIGER-MESSAGE-FILE ASSIGN TO "EIGERMSG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EIGER-MESSAGE-FILE.
+       COPY EIGERMSG.
+
+       WORKING-STORAGE SECTION.
+
+       01  THE-NUMBER               PIC 9(02).
+       01  A-SPACE                  PIC X(01).
+       01  MSG-END-SWITCH           PIC X      VALUE "N".
+           88  NO-MORE-MESSAGES                VALUE "Y".
+
+       01  MESSAGE-COUNT            PIC 9(3)   VALUE ZERO.
+       01  MESSAGE-TABLE.
+           05  MESSAGE-ENTRY OCCURS 1 TO 100 TIMES
+                             DEPENDING ON MESSAGE-COUNT
+                             INDEXED BY MESSAGE-IDX.
+               10  TBL-MESSAGE      PIC X(50).
+
+       PROCEDURE DIVISION.
+
+      * Level 1 routines.
+       PROGRAM-BEGIN.
+
+           CALL "RUNHDR" USING "EIGER07 ".
+           PERFORM PROGRAM-INITIALIZATION.
+           PERFORM MAIN-LOGIC.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 1 routines.
+       PROGRAM-INITIALIZATION.
+      * Initialize the space variable
+           MOVE " " TO A-SPACE.
+      * Start THE-NUMBER at 0
+           MOVE 0 TO THE-NUMBER.
+           PERFORM LOAD-THE-MESSAGE-TABLE.
+
+       MAIN-LOGIC.
+           PERFORM ADD-NUMBER-AND-DISPLAY
+               VARYING MESSAGE-IDX FROM 1 BY 1
+               UNTIL MESSAGE-IDX > MESSAGE-COUNT.
+
+      * Level 2 routines
+       LOAD-THE-MESSAGE-TABLE.
+           OPEN INPUT EIGER-MESSAGE-FILE.
+           PERFORM READ-THE-NEXT-MESSAGE.
+           PERFORM UNTIL NO-MORE-MESSAGES
+               ADD 1 TO MESSAGE-COUNT
+               SET MESSAGE-IDX TO MESSAGE-COUNT
+               MOVE EIGER-MESSAGE-RECORD TO TBL-MESSAGE (MESSAGE-IDX)
+               PERFORM READ-THE-NEXT-MESSAGE
+           END-PERFORM.
+           CLOSE EIGER-MESSAGE-FILE.
+
+       READ-THE-NEXT-MESSAGE.
+           READ EIGER-MESSAGE-FILE
+               AT END
+                   MOVE "Y" TO MSG-END-SWITCH
+           END-READ.
+
+      * Level 3 routines
+      * This paragraph is PERFORMED once per line loaded into
+      * the message table from within MAIN-LOGIC.
+       ADD-NUMBER-AND-DISPLAY.
+           ADD 1 TO THE-NUMBER.
+           DISPLAY
+              THE-NUMBER
+              A-SPACE
+              TBL-MESSAGE (MESSAGE-IDX).
