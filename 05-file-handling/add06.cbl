@@ -0,0 +1,220 @@
+      * Reads FIRST-NUMBER/SECOND-NUMBER pairs from a transaction
+      * file and adds each pair, instead of ACCEPTing one pair
+      * from the console per run. Grown from ADD01 so the adder
+      * can process a whole night's worth of pairs unattended.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADD06.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADD-TRANSACTION-FILE ASSIGN TO "ADDTRAN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ADD-CONTROL-FILE ASSIGN TO "ADDCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ADD-REPORT-FILE ASSIGN TO "ADDRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT OPTIONAL ADD-CHECKPOINT-FILE ASSIGN TO "ADDCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+
+           SELECT GL-ACCOUNT-FILE ASSIGN TO "GLACCT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GL-EXTRACT-FILE ASSIGN TO "GLEXTR.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADD-TRANSACTION-FILE.
+       COPY ADDTRAN.
+
+       FD  ADD-CONTROL-FILE.
+       COPY ADDCTL.
+
+       FD  ADD-REPORT-FILE.
+       01  ADD-REPORT-LINE           PIC X(80).
+
+       FD  ADD-CHECKPOINT-FILE.
+       COPY ADDCKPT.
+
+       FD  GL-ACCOUNT-FILE.
+       COPY GLACCT.
+
+       FD  GL-EXTRACT-FILE.
+       COPY GLEXTR.
+
+       WORKING-STORAGE SECTION.
+
+       01  CKPT-FILE-STATUS      PIC XX.
+       01  CURRENT-RECORD-NO     PIC 9(7)  VALUE ZERO.
+       01  RESTART-RECORD-NO     PIC 9(7)  VALUE ZERO.
+       01  DEBIT-ACCOUNT         PIC 9(6)  VALUE ZERO.
+       01  CREDIT-ACCOUNT        PIC 9(6)  VALUE ZERO.
+
+       01  THE-RESULT            PIC S9(7)V99.
+       01  END-OF-FILE-SWITCH    PIC X     VALUE "N".
+           88  END-OF-FILE                 VALUE "Y".
+       01  SIZE-ERROR-SWITCH     PIC X     VALUE "N".
+           88  RESULT-TOO-BIG              VALUE "Y".
+       01  RECORD-COUNT          PIC 9(7)  VALUE ZERO.
+       01  GRAND-TOTAL           PIC S9(7)V99 VALUE ZERO.
+       01  RUN-DATE              PIC 9(6).
+       01  PAGE-NUMBER           PIC 9(4)  VALUE ZERO.
+       01  LINES-ON-PAGE         PIC 9(2)  VALUE ZERO.
+       01  LINES-PER-PAGE        PIC 9(2)  VALUE 20.
+
+       01  REPORT-HEADING-1.
+           05  FILLER             PIC X(20) VALUE "ADD06 ADDITION RPT".
+           COPY RUNDATE REPLACING RD-RUN-DATE BY RH-RUN-DATE.
+           05  FILLER             PIC X(10) VALUE "  PAGE:   ".
+           05  RH-PAGE-NUMBER     PIC ZZZ9.
+
+       01  REPORT-DETAIL-LINE.
+           05  RD-FIRST-NUMBER    PIC -(7)9.99.
+           05  FILLER             PIC X(4) VALUE "  + ".
+           05  RD-SECOND-NUMBER   PIC -(7)9.99.
+           05  FILLER             PIC X(4) VALUE "  = ".
+           05  RD-RESULT          PIC -(7)9.99.
+
+       PROCEDURE DIVISION.
+
+       PROGRAM-BEGIN.
+
+           CALL "RUNHDR" USING "ADD06   ".
+           PERFORM OPEN-THE-FILE.
+           PERFORM PROCESS-THE-FILE UNTIL END-OF-FILE.
+           PERFORM CLOSE-THE-FILE.
+
+       PROGRAM-DONE.
+           STOP RUN.
+
+      * Level 2 routines
+       OPEN-THE-FILE.
+           OPEN INPUT ADD-TRANSACTION-FILE.
+           OPEN OUTPUT ADD-CONTROL-FILE.
+           OPEN OUTPUT ADD-REPORT-FILE.
+           OPEN OUTPUT GL-EXTRACT-FILE.
+           PERFORM GET-THE-GL-ACCOUNTS.
+           ACCEPT RUN-DATE FROM DATE.
+           PERFORM WRITE-THE-REPORT-HEADING.
+           PERFORM READ-THE-RESTART-POINT.
+           PERFORM SKIP-ALREADY-PROCESSED-RECORDS
+               UNTIL END-OF-FILE
+                  OR CURRENT-RECORD-NO >= RESTART-RECORD-NO.
+           PERFORM READ-THE-NEXT-PAIR.
+
+       PROCESS-THE-FILE.
+           MOVE "N" TO SIZE-ERROR-SWITCH.
+           COMPUTE THE-RESULT = FIRST-NUMBER + SECOND-NUMBER
+               ON SIZE ERROR
+                   MOVE "Y" TO SIZE-ERROR-SWITCH
+           END-COMPUTE.
+
+           IF RESULT-TOO-BIG
+               DISPLAY "Result too big, transaction rejected: "
+                       FIRST-NUMBER " " SECOND-NUMBER
+           ELSE
+               DISPLAY "The result is " THE-RESULT
+               ADD 1 TO RECORD-COUNT
+               ADD THE-RESULT TO GRAND-TOTAL
+               PERFORM WRITE-THE-DETAIL-LINE
+           END-IF.
+
+           PERFORM WRITE-THE-CHECKPOINT.
+           PERFORM READ-THE-NEXT-PAIR.
+
+       CLOSE-THE-FILE.
+           PERFORM WRITE-THE-TRAILER.
+           PERFORM WRITE-THE-GL-EXTRACT.
+           CLOSE ADD-TRANSACTION-FILE
+                 ADD-CONTROL-FILE
+                 ADD-REPORT-FILE
+                 GL-EXTRACT-FILE.
+           MOVE ZERO TO CURRENT-RECORD-NO.
+           PERFORM WRITE-THE-CHECKPOINT.
+
+       GET-THE-GL-ACCOUNTS.
+           OPEN INPUT GL-ACCOUNT-FILE.
+           READ GL-ACCOUNT-FILE.
+           MOVE GA-DEBIT-ACCOUNT  TO DEBIT-ACCOUNT.
+           MOVE GA-CREDIT-ACCOUNT TO CREDIT-ACCOUNT.
+           CLOSE GL-ACCOUNT-FILE.
+
+       WRITE-THE-GL-EXTRACT.
+           MOVE SPACES TO GL-EXTRACT-RECORD.
+           MOVE "ADD06" TO GX-JOB-NAME.
+           MOVE RUN-DATE TO GX-RUN-DATE.
+           MOVE DEBIT-ACCOUNT TO GX-DEBIT-ACCOUNT.
+           MOVE CREDIT-ACCOUNT TO GX-CREDIT-ACCOUNT.
+           MOVE GRAND-TOTAL TO GX-AMOUNT.
+           WRITE GL-EXTRACT-RECORD.
+
+       READ-THE-RESTART-POINT.
+           MOVE ZERO TO RESTART-RECORD-NO.
+           OPEN INPUT ADD-CHECKPOINT-FILE.
+           IF CKPT-FILE-STATUS = "00"
+               READ ADD-CHECKPOINT-FILE
+                   AT END
+                       MOVE ZERO TO RESTART-RECORD-NO
+                   NOT AT END
+                       MOVE CKPT-LAST-RECORD TO RESTART-RECORD-NO
+               END-READ
+               CLOSE ADD-CHECKPOINT-FILE
+           END-IF.
+           IF RESTART-RECORD-NO NOT = ZERO
+               DISPLAY "Restarting after record " RESTART-RECORD-NO
+           END-IF.
+
+       SKIP-ALREADY-PROCESSED-RECORDS.
+           PERFORM READ-THE-NEXT-PAIR.
+           IF NOT END-OF-FILE
+               DISPLAY "Skipping already-processed record "
+                       CURRENT-RECORD-NO
+           END-IF.
+
+       WRITE-THE-CHECKPOINT.
+           OPEN OUTPUT ADD-CHECKPOINT-FILE.
+           MOVE CURRENT-RECORD-NO TO CKPT-LAST-RECORD.
+           WRITE ADD-CHECKPOINT-RECORD.
+           CLOSE ADD-CHECKPOINT-FILE.
+
+       WRITE-THE-REPORT-HEADING.
+           IF LINES-ON-PAGE NOT = ZERO
+               MOVE SPACES TO ADD-REPORT-LINE
+               WRITE ADD-REPORT-LINE
+           END-IF.
+           ADD 1 TO PAGE-NUMBER.
+           MOVE ZERO TO LINES-ON-PAGE.
+           MOVE RUN-DATE TO RH-RUN-DATE.
+           MOVE PAGE-NUMBER TO RH-PAGE-NUMBER.
+           MOVE REPORT-HEADING-1 TO ADD-REPORT-LINE.
+           WRITE ADD-REPORT-LINE.
+
+       WRITE-THE-DETAIL-LINE.
+           IF LINES-ON-PAGE >= LINES-PER-PAGE
+               PERFORM WRITE-THE-REPORT-HEADING
+           END-IF.
+           MOVE FIRST-NUMBER  TO RD-FIRST-NUMBER.
+           MOVE SECOND-NUMBER TO RD-SECOND-NUMBER.
+           MOVE THE-RESULT    TO RD-RESULT.
+           MOVE REPORT-DETAIL-LINE TO ADD-REPORT-LINE.
+           WRITE ADD-REPORT-LINE.
+           ADD 1 TO LINES-ON-PAGE.
+
+       WRITE-THE-TRAILER.
+           MOVE RECORD-COUNT TO CT-RECORD-COUNT.
+           MOVE GRAND-TOTAL  TO CT-GRAND-TOTAL.
+           WRITE ADD-CONTROL-TRAILER.
+           DISPLAY "Records processed: " RECORD-COUNT.
+           DISPLAY "Grand total: " GRAND-TOTAL.
+
+       READ-THE-NEXT-PAIR.
+           READ ADD-TRANSACTION-FILE
+               AT END
+                   MOVE "Y" TO END-OF-FILE-SWITCH
+               NOT AT END
+                   ADD 1 TO CURRENT-RECORD-NO
+           END-READ.
